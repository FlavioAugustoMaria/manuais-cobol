@@ -0,0 +1,214 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD7200.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD7200                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  VALIDAR OS DIGITOS VERIFICADORES DE CPF/CNPJ *
+      *                   (CAD-CGC-CPF = CAD-PRINCIPAL + CAD-FILIAL +  *
+      *                   CAD-CTLE) ANTES DE GRAVAR/ALTERAR UM         *
+      *                   REGISTRO DE CADACLIE.                       *
+      *----------------------------------------------------------------*
+      *    REGRA.......:  SE CAD-FILIAL = ZEROS O DOCUMENTO E TRATADO  *
+      *                   COMO CPF (BASE = 9 DIGITOS DE CAD-PRINCIPAL).*
+      *                   CASO CONTRARIO E TRATADO COMO CNPJ (BASE =   *
+      *                   8 DIGITOS DE CAD-PRINCIPAL + 4 DIGITOS DE    *
+      *                   CAD-FILIAL). EM AMBOS OS CASOS CAD-CTLE      *
+      *                   GUARDA OS 2 DIGITOS VERIFICADORES (MODULO 11)*
+      *----------------------------------------------------------------*
+      *    RETORNO.....:  LNK-COD-RETORNO 'S' = VALIDO / 'N' = INVALIDO*
+      *                   LNK-COD-MENSAGEM-8000 = CODIGO DE MENSAGEM   *
+      *                   (PADRAO CADU8000) QUANDO INVALIDO.           *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD7200                 ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-TIPO-DOCTO              PIC  X(001)         VALUE SPACES.
+           88  WRK-DOCTO-CPF                               VALUE 'F'.
+           88  WRK-DOCTO-CNPJ                               VALUE 'J'.
+
+       01  WRK-BASE-13                 PIC  9(013)         VALUE ZEROS.
+       01  WRK-BASE-13-X REDEFINES WRK-BASE-13
+                                       PIC  X(013).
+
+       01  WRK-DIGITO-TAB.
+           05  WRK-DIGITO              PIC  9(001)
+                                       OCCURS 13 TIMES.
+
+       77  WRK-QTD-BASE                PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-IDX                     PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-PESO                    PIC  9(001) COMP    VALUE ZEROS.
+       77  WRK-SOMA                    PIC  9(005) COMP    VALUE ZEROS.
+       77  WRK-RESTO                   PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-DV-CALC                 PIC  9(001)         VALUE ZEROS.
+       77  WRK-DV1                     PIC  9(001)         VALUE ZEROS.
+       77  WRK-DV2                     PIC  9(001)         VALUE ZEROS.
+       77  WRK-CTLE-CALC               PIC  9(002)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+
+       01  LNK-BRAD7200-AREA.
+           05  LNK-CAD-CGC-CPF.
+               10  LNK-CAD-PRINCIPAL   PIC  9(09)  COMP-3.
+               10  LNK-CAD-FILIAL      PIC  9(05)  COMP-3.
+               10  LNK-CAD-CTLE        PIC  9(02).
+           05  LNK-COD-RETORNO         PIC  X(01).
+               88  LNK-CGC-VALIDO                          VALUE 'S'.
+               88  LNK-CGC-INVALIDO                        VALUE 'N'.
+           05  LNK-COD-MENSAGEM-8000   PIC  X(04).
+
+      *================================================================*
+       PROCEDURE DIVISION            USING LNK-BRAD7200-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-MONTAR-BASE.
+
+           PERFORM 3000-CALCULAR-DIGITOS.
+
+           PERFORM 4000-CONFERIR-DIGITOS.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'S'                    TO LNK-COD-RETORNO.
+           MOVE SPACES                 TO LNK-COD-MENSAGEM-8000.
+           MOVE ZEROS                  TO WRK-BASE-13.
+           MOVE ZEROS                  TO WRK-DIGITO-TAB.
+
+           IF  LNK-CAD-FILIAL          EQUAL ZEROS
+               SET WRK-DOCTO-CPF       TO TRUE
+           ELSE
+               SET WRK-DOCTO-CNPJ      TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-MONTAR-BASE                SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-DOCTO-CPF
+               MOVE LNK-CAD-PRINCIPAL  TO WRK-BASE-13
+               MOVE 09                 TO WRK-QTD-BASE
+           ELSE
+               COMPUTE WRK-BASE-13     =
+                       FUNCTION MOD(LNK-CAD-PRINCIPAL, 100000000)
+                       * 10000
+                       + FUNCTION MOD(LNK-CAD-FILIAL, 10000)
+               MOVE 12                 TO WRK-QTD-BASE
+           END-IF.
+
+           PERFORM VARYING WRK-IDX     FROM 1 BY 1
+                     UNTIL WRK-IDX     > WRK-QTD-BASE
+               MOVE WRK-BASE-13-X(13 - WRK-QTD-BASE + WRK-IDX : 1)
+                                       TO WRK-DIGITO(WRK-IDX)
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-CALCULAR-DIGITOS           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 3100-CALCULAR-MODULO-11.
+           MOVE WRK-DV-CALC            TO WRK-DV1.
+           MOVE WRK-DV-CALC            TO WRK-DIGITO(WRK-QTD-BASE + 1).
+
+           ADD 1                       TO WRK-QTD-BASE.
+           PERFORM 3100-CALCULAR-MODULO-11.
+           MOVE WRK-DV-CALC            TO WRK-DV2.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3100-CALCULAR-MODULO-11         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-SOMA.
+           MOVE 2                      TO WRK-PESO.
+
+           PERFORM VARYING WRK-IDX     FROM WRK-QTD-BASE BY -1
+                     UNTIL WRK-IDX     < 1
+               COMPUTE WRK-SOMA        = WRK-SOMA +
+                                        (WRK-DIGITO(WRK-IDX) * WRK-PESO)
+               ADD 1                   TO WRK-PESO
+               IF  WRK-DOCTO-CNPJ      AND WRK-PESO > 9
+                   MOVE 2              TO WRK-PESO
+               END-IF
+           END-PERFORM.
+
+           COMPUTE WRK-RESTO           = FUNCTION MOD(WRK-SOMA, 11).
+
+           IF  WRK-RESTO               < 2
+               MOVE 0                  TO WRK-DV-CALC
+           ELSE
+               COMPUTE WRK-DV-CALC     = 11 - WRK-RESTO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-CONFERIR-DIGITOS           SECTION.
+      *----------------------------------------------------------------*
+
+           COMPUTE WRK-CTLE-CALC       = (WRK-DV1 * 10) + WRK-DV2.
+
+           IF  LNK-CAD-CTLE            NOT EQUAL WRK-CTLE-CALC
+               MOVE 'N'                TO LNK-COD-RETORNO
+               MOVE 'E721'             TO LNK-COD-MENSAGEM-8000
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
