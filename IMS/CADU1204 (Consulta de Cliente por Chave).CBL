@@ -0,0 +1,654 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. CADU1204.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                    P R I M E - I N F O R M A T I C A           *
+      *================================================================*
+      *    PROGRAMA....:  CADU1204                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA     - PRIME             *
+      *    ANALISTA....:  NAJARA SANTOS            - PRIME             *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  CONSULTA (BUSCA) DE CLIENTE POR CHAVE DIRETA *
+      *                   NO ARQUIVO CADACLIE-VSAM (KSDS POR           *
+      *                   CAD-CHAVE), SEM DEPENDER DE PASSADA          *
+      *                   SEQUENCIAL COMPLETA.                         *
+      *----------------------------------------------------------------*
+      *    TELA........:                                               *
+      *    CADU1204T  -   TELA DE CONSULTA DE CLIENTE.                 *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#BRAD7C   -   AREA DE TRATAMENTO DE ERROS.                 *
+      *    I#CADUAA   -   BOOK PARA O CADU8000.                        *
+      *    I#CADREG   -   LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).   *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD0660   -   COMPACTAR MENSAGENS DE NAVEGACAO.            *
+      *    BRAD7100   -   TRATAMENTO DE ERROS.                         *
+      *    POOL5000   -   CONEXAO IMS.                                 *
+      *    CADU8000   -   OBTEM MENSAGENS DO SISTEMA.                  *
+      *----------------------------------------------------------------*
+      *    NAVEGACAO...:                                               *
+      *            CHAMADO POR:                 CHAMA:                 *
+      *              CADU1201                  CADU1201                *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE-VSAM ASSIGN     TO UT-S-CADAVSAM
+                      ORGANIZATION         IS INDEXED
+                      ACCESS MODE          IS DYNAMIC
+                      RECORD KEY           IS CAD-CHAVE
+                      ALTERNATE RECORD KEY IS CAD-CGC-CPF
+                                              WITH DUPLICATES
+                      FILE STATUS          IS WRK-FS-CADAVSAM.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    I/O    :  CADACLIE-VSAM                                     *
+      *              ORG. INDEXADA (KSDS)   -   LRECL = 180            *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE-VSAM
+           LABEL RECORD IS STANDARD.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING STORAGE SECTION ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA VARIAVEIS AUXILIARES ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-OPCAO-CONSIS            PIC  X(001)         VALUE SPACES.
+       77  WRK-MODULO                  PIC  X(008)         VALUE SPACES.
+       77  WRK-SQLCA                   PIC  X(136)         VALUE SPACES.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+       77  WRK-FS-CADAVSAM             PIC  X(002)         VALUE SPACES.
+       77  WRK-NRO-FONE-DISP           PIC  9(009)         VALUE ZEROS.
+       77  WRK-NRO-FAX-DISP            PIC  9(009)         VALUE ZEROS.
+
+      *--- POS. CURSOR, DESPROTEGE, ALFA, NORMAL, DISP ----------------*
+       77  WRK-49345                   PIC S9(008) COMP    VALUE +49345.
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREAS AUXILIARES PARA POOL5000 ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-GU                      PIC  X(004)         VALUE 'GU'.
+       77  WRK-ISRT                    PIC  X(004)         VALUE 'ISRT'.
+       77  WRK-CHNG                    PIC  X(004)         VALUE 'CHNG'.
+       77  WRK-FUNCAO                  PIC  X(004)         VALUE SPACES.
+       77  WRK-TELA                    PIC  X(008)         VALUE SPACES.
+       77  WRK-VERSAO                  PIC  X(006)         VALUE
+           'VRS002'.
+
+       01  WRK-COD-USER                PIC  X(007)         VALUE SPACES.
+
+       01  WRK-COD-DEPTO.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WRK-COD-DEPTO-N         PIC  9(004)         VALUE ZEROS.
+
+       01  WRK-MENSAGEM.
+           05  FILLER                  PIC  X(004)         VALUE SPACES.
+           05  WRK-TRANSACAO           PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(1988)        VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE ERRO BRAD0660 ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-ERRO-BRAD0660.
+           05  FILLER                  PIC  X(045)         VALUE
+               '* RETURN-CODE DIFERENTE DE ZEROS NA BRAD0660'.
+           05  FILLER                  PIC  X(012)         VALUE
+               '- RET.COD ='.
+           05  WRK-RETURN-CODE         PIC  9(002)         VALUE ZEROS.
+           05  FILLER                  PIC  X(011)         VALUE
+               ' - LOCAL ='.
+           05  WRK-LOCAL-ERRO          PIC  9(003)         VALUE ZEROS.
+           05  FILLER                  PIC  X(002)         VALUE ' *'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMUNICACAO ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-COMU-AREA.
+           05 WRK-COMU-LL              PIC S9(004)  COMP   VALUE ZEROS.
+           05 WRK-COMU-ZZ              PIC  9(004)  COMP   VALUE ZEROS.
+           05 WRK-COMU-TRANCODE        PIC  X(015)         VALUE SPACES.
+           05 WRK-COMU-SENHAS          PIC  X(037)         VALUE SPACES.
+           05 WRK-COMU-COMANDO         PIC  X(068)         VALUE SPACES.
+           05 WRK-COMU-OPCAO           PIC  X(001)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA INPUT - CADU1204T ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-INPUT-1204.
+           05 WRK-FILLER                  PIC  X(018)      VALUE SPACES.
+           05 WRK-INP-DADOS-1204.
+             10 WRK-INP-PFK-1204          PIC  X(001)      VALUE SPACES.
+             10 WRK-INP-SENHAS-1204       PIC  X(037)      VALUE SPACES.
+             10 WRK-INP-COMANDO-1204      PIC  X(068)      VALUE SPACES.
+             10 WRK-INP-AGENCIA-1204      PIC  9(005)      VALUE ZEROS.
+             10 WRK-INP-RAZAO-1204        PIC  9(005)      VALUE ZEROS.
+             10 WRK-INP-CONTA-1204        PIC  9(007)      VALUE ZEROS.
+             10 WRK-INP-CGC-CPF-1204.
+               15 WRK-INP-PRINCIPAL-1204  PIC  9(009)      VALUE ZEROS.
+               15 WRK-INP-FILIAL-1204     PIC  9(005)      VALUE ZEROS.
+               15 WRK-INP-CTLE-1204       PIC  9(002)      VALUE ZEROS.
+             10 WRK-INP-MENSA-1204        PIC  X(079)      VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA OUTPUT - CADU1204T ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-OUTPUT-1204.
+           05 WRK-OUT-LL-1204             PIC S9(004) COMP VALUE +0261.
+           05 WRK-OUT-ZZ-1204             PIC  9(004) COMP VALUE ZEROS.
+           05 WRK-OUT-DADOS-1204.
+             10 WRK-OUT-SENHAS-1204       PIC  X(037)      VALUE SPACES.
+             10 WRK-OUT-COMANDO-ATTR-1204 PIC  9(004) COMP VALUE ZEROS.
+             10 WRK-OUT-NOME-1204         PIC  X(040)      VALUE SPACES.
+             10 WRK-OUT-ENDERECO-1204     PIC  X(040)      VALUE SPACES.
+             10 WRK-OUT-TELEFONE-1204     PIC  X(013)      VALUE SPACES.
+             10 WRK-OUT-FAX-1204          PIC  X(013)      VALUE SPACES.
+             10 WRK-OUT-POSTO-1204        PIC  ZZZ         VALUE SPACES.
+             10 WRK-OUT-RAMO-1204         PIC  ZZZZ9       VALUE SPACES.
+             10 WRK-OUT-MENSA-1204        PIC  X(079)      VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA MASCARA - CADU1204T ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-660-CADU1204T.
+           05 WRK-660-LL-AREA-1204     PIC  9(004) COMP    VALUE  0018.
+           05 WRK-660-LL-MENSAGEM-1204 PIC  9(004) COMP    VALUE  0261.
+           05 WRK-660-SENHAS-1204      PIC  9(004) COMP    VALUE  0037.
+           05 WRK-660-NOME-1204        PIC  9(004) COMP    VALUE  1040.
+           05 WRK-660-ENDERECO-1204    PIC  9(004) COMP    VALUE  1040.
+           05 WRK-660-TELEFONE-1204    PIC  9(004) COMP    VALUE  1013.
+           05 WRK-660-FAX-1204         PIC  9(004) COMP    VALUE  1013.
+           05 WRK-660-POSTO-1204       PIC  9(004) COMP    VALUE  1003.
+           05 WRK-660-RAMO-1204        PIC  9(004) COMP    VALUE  1005.
+           05 WRK-660-MENSA-1204       PIC  9(004) COMP    VALUE  0079.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMUNICACAO COM CADU8000 ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#CADUAA'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA TRATAMENTO DE ERRO BRAD7100 ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** FIM DA WORKING STORAGE SECTION ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+       01  LNK-IO-PCB.
+           05 LNK-IO-LTERM             PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-IO-STATUS            PIC  X(002).
+           05 FILLER                   PIC  X(012).
+           05 LNK-IO-MODNAME           PIC  X(008).
+
+       01  LNK-ALT-PCB.
+           05 LNK-ALT-LTERM            PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-ALT-STATUS           PIC  X(002).
+           05 FILLER                   PIC  X(012).
+           05 LNK-ALT-MODNAME          PIC  X(008).
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+           ENTRY 'DLITCBL'             USING LNK-IO-PCB
+                                             LNK-ALT-PCB.
+
+           MOVE WRK-GU                 TO  WRK-FUNCAO.
+
+      ******************************************************************
+      * CHAMADA DA POOL5000                                            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       0000-PROCESSAR-TRANSACAO        SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'POOL5000'             USING WRK-VERSAO
+                                             WRK-FUNCAO
+                                             LNK-IO-PCB
+                                             LNK-ALT-PCB
+                                             WRK-MENSAGEM
+                                             WRK-TELA
+                                             WRK-COD-USER
+                                             WRK-COD-DEPTO.
+
+           IF  RETURN-CODE             EQUAL 04  OR 12
+               PERFORM 2000-FINALIZAR
+           END-IF.
+
+           MOVE SPACES                 TO  WRK-OUT-DADOS-1204.
+
+           PERFORM 1000-ROTINA-PRINCIPAL.
+
+           GO TO 0000-PROCESSAR-TRANSACAO.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINA PRINCIPAL                                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CADU1204T'            TO  WRK-TELA.
+
+           IF  WRK-TRANSACAO           NOT EQUAL 'CADU1204'
+               PERFORM 1100-RECEBER-CONTROLE
+           ELSE
+               PERFORM 1200-PROCESSAR-CADU1204
+           END-IF.
+
+           IF  WRK-TELA                EQUAL 'CADU1204T'
+               PERFORM 1300-PROCESSAR-BRAD0660
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * RECEBE CONTROLE DO PROGRAMA                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1100-RECEBER-CONTROLE           SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-AREA-CADU8000.
+
+           MOVE WRK-MENSAGEM(1:LENGTH  OF WRK-COMU-AREA)
+                                       TO WRK-COMU-AREA.
+           MOVE 'A854'                 TO WRK-COD-MENSAGEM-8000.
+
+           PERFORM 1110-ACESSAR-CADU8000.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ACESSO AO MODULO CADU8000 PARA OBTER MENSAGENS                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1110-ACESSAR-CADU8000           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CADU8000'                 TO WRK-MODULO.
+           MOVE WRK-COD-USER               TO WRK-COD-USER-8000.
+           MOVE WRK-COD-DEPTO               TO WRK-COD-DEPTO-8000.
+
+           CALL WRK-MODULO                 USING WRK-AREA-CADU8000.
+
+           IF  WRK-RETURN-CODE-8000        EQUAL 03
+               MOVE WRK-ERRO-AREA-8000     TO ERRO-AREA
+               MOVE WRK-SQLCA-8000         TO WRK-SQLCA
+               MOVE 'CADU8000'             TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           MOVE WRK-MENSAGEM-SAIDA-8000    TO WRK-OUT-MENSA-1204.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * TRATAMENTO DE PFS DA TELA DE CONSULTA                          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1200-PROCESSAR-CADU1204         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-MENSAGEM(1:LENGTH      OF WRK-INPUT-1204)
+                                           TO WRK-INPUT-1204.
+
+           EVALUATE TRUE
+
+               WHEN ((WRK-INP-PFK-1204     EQUAL 'H')     OR
+                     (WRK-INP-PFK-1204     EQUAL '.'      AND
+                      WRK-INP-COMANDO-1204 EQUAL 'PFK01'))
+                      MOVE WRK-INP-MENSA-1204
+                                           TO WRK-OUT-MENSA-1204
+
+               WHEN (WRK-INP-PFK-1204      EQUAL '.' AND
+                     WRK-INP-COMANDO-1204  EQUAL 'PFK02')
+                     PERFORM 1210-TRATAR-DESCONEXAO
+
+               WHEN  WRK-INP-PFK-1204      EQUAL '3' OR
+                    (WRK-INP-PFK-1204      EQUAL '.' AND
+                     WRK-INP-COMANDO-1204  EQUAL 'PFK03')
+                     PERFORM 1230-RETORNAR-CHAMADOR
+
+               WHEN  WRK-INP-PFK-1204      EQUAL '.'
+                     PERFORM 1220-TRATAR-ENTER
+
+               WHEN OTHER
+                     INITIALIZE WRK-AREA-CADU8000
+                     MOVE 'E717'           TO WRK-COD-MENSAGEM-8000
+                     PERFORM 1110-ACESSAR-CADU8000
+                     MOVE WRK-49345        TO WRK-OUT-COMANDO-ATTR-1204
+
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * DESCONEXAO                                                     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1210-TRATAR-DESCONEXAO          SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-COMU-AREA.
+
+           MOVE WRK-CHNG                   TO WRK-FUNCAO.
+           MOVE LENGTH OF WRK-COMU-AREA    TO WRK-COMU-LL.
+           MOVE 'CADU1204'                 TO WRK-TELA
+                                              WRK-COMU-TRANCODE.
+           MOVE 'DISC'                     TO WRK-COMU-COMANDO.
+           MOVE WRK-COMU-AREA              TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * TRATAMENTO DE <ENTER> - EFETUA A CONSULTA POR CHAVE DIRETA     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1220-TRATAR-ENTER               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO CAD-AGENCIA
+                                           CAD-RAZAO
+                                           CAD-CONTA.
+           MOVE WRK-INP-AGENCIA-1204   TO CAD-AGENCIA.
+           MOVE WRK-INP-RAZAO-1204     TO CAD-RAZAO.
+           MOVE WRK-INP-CONTA-1204     TO CAD-CONTA.
+
+           IF  CAD-AGENCIA             EQUAL ZEROS AND
+               CAD-RAZAO               EQUAL ZEROS AND
+               CAD-CONTA               EQUAL ZEROS AND
+               WRK-INP-CGC-CPF-1204    NOT EQUAL ZEROS
+      *        NENHUMA CONTA INFORMADA MAS O OPERADOR PREENCHEU O
+      *        CPF/CNPJ - BUSCA PELO INDICE ALTERNATIVO EM VEZ DA
+      *        CHAVE PRIMARIA.
+               PERFORM 1227-LER-CADACLIE-POR-CPF
+           ELSE
+               PERFORM 1225-LER-CADACLIE-VSAM
+           END-IF.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '00'
+               PERFORM 1226-MONTAR-SAIDA-CLIENTE
+               INITIALIZE WRK-AREA-CADU8000
+               MOVE 'A854'             TO WRK-COD-MENSAGEM-8000
+               PERFORM 1110-ACESSAR-CADU8000
+           ELSE
+               IF  WRK-FS-CADAVSAM     EQUAL '23'
+                   INITIALIZE WRK-AREA-CADU8000
+                   MOVE 'E719'         TO WRK-COD-MENSAGEM-8000
+                   PERFORM 1110-ACESSAR-CADU8000
+               ELSE
+                   MOVE 'APL'          TO ERR-TIPO-ACESSO
+                   MOVE WRK-FS-CADAVSAM TO ERR-TEXTO
+                   MOVE 'CADACLIE-VSAM' TO ERR-MODULO
+                   PERFORM 9999-PROCESSAR-ROTINA-ERRO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ABRE (SE NECESSARIO) E LE O CADACLIE-VSAM PELA CHAVE DIRETA    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1225-LER-CADACLIE-VSAM          SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT CADACLIE-VSAM.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '00'
+               CONTINUE
+           ELSE
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE WRK-FS-CADAVSAM    TO ERR-TEXTO
+               MOVE 'CADACLIE-VSAM'    TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           READ CADACLIE-VSAM
+                KEY IS CAD-CHAVE
+                INVALID KEY
+                MOVE '23'               TO WRK-FS-CADAVSAM
+           END-READ.
+
+           CLOSE CADACLIE-VSAM.
+
+      *----------------------------------------------------------------*
+       1225-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ABRE (SE NECESSARIO) E LE O CADACLIE-VSAM PELO INDICE           *
+      * ALTERNATIVO CAD-CGC-CPF (CONSULTA POR CPF/CNPJ)                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1227-LER-CADACLIE-POR-CPF       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-INP-PRINCIPAL-1204 TO CAD-PRINCIPAL.
+           MOVE WRK-INP-FILIAL-1204    TO CAD-FILIAL.
+           MOVE WRK-INP-CTLE-1204      TO CAD-CTLE.
+
+           OPEN INPUT CADACLIE-VSAM.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '00'
+               CONTINUE
+           ELSE
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE WRK-FS-CADAVSAM    TO ERR-TEXTO
+               MOVE 'CADACLIE-VSAM'    TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           READ CADACLIE-VSAM
+                KEY IS CAD-CGC-CPF
+                INVALID KEY
+                MOVE '23'               TO WRK-FS-CADAVSAM
+           END-READ.
+
+           CLOSE CADACLIE-VSAM.
+
+      *----------------------------------------------------------------*
+       1227-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * MONTA A SAIDA COM OS DADOS DO CLIENTE LOCALIZADO               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1226-MONTAR-SAIDA-CLIENTE       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CAD-NOME-CLIE          TO WRK-OUT-NOME-1204.
+           MOVE CAD-ENDERECO           TO WRK-OUT-ENDERECO-1204.
+           MOVE CAD-POSTO-SERV         TO WRK-OUT-POSTO-1204.
+           MOVE CAD-RAMO-ATIV          TO WRK-OUT-RAMO-1204.
+
+           MOVE CAD-NRO-FONE            TO WRK-NRO-FONE-DISP.
+           STRING CAD-DDD-FONE  DELIMITED BY SIZE
+                  WRK-NRO-FONE-DISP  DELIMITED BY SIZE
+                  INTO WRK-OUT-TELEFONE-1204.
+
+           MOVE CAD-NRO-FAX             TO WRK-NRO-FAX-DISP.
+           STRING CAD-DDD-FAX   DELIMITED BY SIZE
+                  WRK-NRO-FAX-DISP   DELIMITED BY SIZE
+                  INTO WRK-OUT-FAX-1204.
+
+      *----------------------------------------------------------------*
+       1226-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * RETORNAR AO PROGRAMA CHAMADOR (CADU1201)                       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1230-RETORNAR-CHAMADOR          SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-COMU-AREA.
+
+           MOVE WRK-CHNG                   TO WRK-FUNCAO.
+           MOVE LENGTH OF WRK-COMU-AREA    TO WRK-COMU-LL.
+           MOVE 'CADU1204'                 TO WRK-COMU-TRANCODE.
+           MOVE 'CADU1201'                 TO WRK-TELA.
+           MOVE WRK-COMU-AREA              TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ENVIAR TELA                                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1300-PROCESSAR-BRAD0660         SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'BRAD0660'             USING WRK-OUTPUT-1204
+                                             WRK-660-CADU1204T.
+
+           IF  RETURN-CODE             NOT EQUAL ZEROS
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE RETURN-CODE        TO WRK-RETURN-CODE
+               MOVE 10                 TO WRK-LOCAL-ERRO
+               MOVE WRK-ERRO-BRAD0660  TO ERR-TEXTO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           MOVE WRK-ISRT               TO WRK-FUNCAO.
+           MOVE WRK-OUTPUT-1204        TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * SAIR DO PROGRAMA                                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINA DE ERRO                                                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       9999-PROCESSAR-ROTINA-ERRO      SECTION.
+      *----------------------------------------------------------------*
+
+           IF  ERR-MODULO              EQUAL SPACES
+               MOVE 'SENHAS02'         TO ERR-PGM
+               MOVE 'CADU1204'         TO ERR-MODULO
+           ELSE
+               MOVE 'CADU1204'         TO ERR-PGM
+           END-IF.
+
+           MOVE WRK-COD-USER           TO ERR-COD-USER.
+           MOVE WRK-COD-DEPTO          TO ERR-COD-DEPTO.
+
+           IF  ERR-TIPO-ACESSO         EQUAL 'DB2'
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+                                             WRK-SQLCA
+           ELSE
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+           END-IF.
+
+           PERFORM 2000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
