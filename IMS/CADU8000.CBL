@@ -0,0 +1,225 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. CADU8000.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  CADU8000                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  MODULO DE MENSAGENS DO SISTEMA, CHAMADO       *
+      *                   DINAMICAMENTE (CALL WRK-MODULO) PELOS         *
+      *                   PROGRAMAS ONLINE (CADU1201, CADU1204, ETC)    *
+      *                   PARA TRADUZIR UM CODIGO DE MENSAGEM EM UM     *
+      *                   TEXTO DE SAIDA PARA O USUARIO.                *
+      *----------------------------------------------------------------*
+      *    IDIOMA......:  O TEXTO E BUSCADO NO ARQUIVO MSGCAD, CHAVEADO *
+      *                   POR CODIGO DE MENSAGEM + IDIOMA, EM VEZ DE    *
+      *                   UMA TABELA FIXA EM WORKING-STORAGE. O IDIOMA  *
+      *                   E DETERMINADO A PARTIR DO DEPARTAMENTO DO     *
+      *                   USUARIO (WRK-COD-DEPTO-8000/WRK-COD-USER-8000 *
+      *                   RECEBIDOS EM WRK-AREA-CADU8000): DEPARTAMENTOS*
+      *                   DE ATENDIMENTO INTERNACIONAL (>= 0900) USAM   *
+      *                   INGLES ('EN'); OS DEMAIS USAM PORTUGUES ('PT')*
+      *                   QUE TAMBEM E O IDIOMA DE FALLBACK QUANDO A    *
+      *                   MENSAGEM AINDA NAO FOI TRADUZIDA.             *
+      *----------------------------------------------------------------*
+      *    RETORNO.....:  WRK-RETURN-CODE-8000 = 00 MENSAGEM ENCONTRADA,*
+      *                   03 ERRO (MENSAGEM INEXISTENTE MESMO NO        *
+      *                   IDIOMA DE FALLBACK, OU ERRO DE ACESSO AO      *
+      *                   ARQUIVO MSGCAD) - NESSE CASO WRK-ERRO-AREA-8000*
+      *                   E PREENCHIDA PARA O CHAMADOR ACIONAR SUA      *
+      *                   PROPRIA ROTINA DE ERRO (BRAD7100/BRAD7110).   *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CADUAA - AREA DE COMUNICACAO COM O MODULO CADU8000.       *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT MSGCAD    ASSIGN     TO UT-S-MSGCAD
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS MSG-CHAVE
+                      FILE STATUS      IS WRK-FS-MSGCAD.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    I-O    :  CATALOGO DE MENSAGENS POR CODIGO + IDIOMA         *
+      *              ORG. INDEXADA (VSAM KSDS) - LRECL = 85            *
+      *----------------------------------------------------------------*
+
+       FD  MSGCAD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-MSGCAD.
+           05  MSG-CHAVE.
+               10  MSG-CODIGO           PIC  X(004).
+               10  MSG-IDIOMA           PIC  X(002).
+           05  MSG-TEXTO                PIC  X(079).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING CADU8000                 ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-IDIOMA                  PIC  X(002)         VALUE 'PT'.
+       77  WRK-IDIOMA-DEPTO-MIN        PIC  9(004) COMP    VALUE 0900.
+
+       77  WRK-FS-MSGCAD               PIC  X(002)         VALUE SPACES.
+
+       01  WRK-ERRO-ARQUIVO.
+           05  FILLER                  PIC  X(005)         VALUE
+               'ERRO '.
+           05  FILLER                  PIC  X(013)         VALUE
+               ' NA  LEITURA '.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' DO ARQUIVO '.
+           05  WRK-NOME-ARQUIVO        PIC  X(008)         VALUE
+               'MSGCAD'.
+           05  FILLER                  PIC  X(017)         VALUE
+               ' - FILE STATUS = '.
+           05  WRK-FILE-STATUS         PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMUNICACAO COM CADU8000 ***'.
+      *----------------------------------------------------------------*
+
+       LINKAGE                         SECTION.
+
+           COPY 'I#CADUAA'.
+
+      *================================================================*
+       PROCEDURE DIVISION            USING WRK-AREA-CADU8000.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-DETERMINAR-IDIOMA.
+
+           PERFORM 3000-BUSCAR-MENSAGEM.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-RETURN-CODE-8000.
+           MOVE SPACES                 TO WRK-MENSAGEM-SAIDA-8000.
+           INITIALIZE WRK-ERRO-AREA-8000.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-DETERMINAR-IDIOMA          SECTION.
+      *----------------------------------------------------------------*
+      *    O DEPARTAMENTO DO USUARIO DEFINE O IDIOMA DA MENSAGEM; SEM  *
+      *    UM DEPARTAMENTO DE ATENDIMENTO INTERNACIONAL, O PADRAO E    *
+      *    PORTUGUES.                                                  *
+      *----------------------------------------------------------------*
+
+           MOVE 'PT'                   TO WRK-IDIOMA.
+
+           IF  WRK-COD-DEPTO-N-8000    >= WRK-IDIOMA-DEPTO-MIN
+               MOVE 'EN'               TO WRK-IDIOMA
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-BUSCAR-MENSAGEM            SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT MSGCAD.
+
+           IF  WRK-FS-MSGCAD           NOT EQUAL '00'
+               PERFORM 9000-ERRO-ACESSO
+               GO TO 3000-99-FIM
+           END-IF.
+
+           MOVE WRK-COD-MENSAGEM-8000  TO MSG-CODIGO.
+           MOVE WRK-IDIOMA             TO MSG-IDIOMA.
+
+           READ MSGCAD.
+
+           IF  WRK-FS-MSGCAD           EQUAL '23' AND
+               WRK-IDIOMA               NOT EQUAL 'PT'
+      *        MENSAGEM AINDA NAO TRADUZIDA PARA O IDIOMA PEDIDO -
+      *        TENTA O FALLBACK EM PORTUGUES ANTES DE DESISTIR.
+               MOVE 'PT'               TO MSG-IDIOMA
+               READ MSGCAD
+           END-IF.
+
+           IF  WRK-FS-MSGCAD           EQUAL '00'
+               MOVE MSG-TEXTO          TO WRK-MENSAGEM-SAIDA-8000
+           ELSE
+               PERFORM 9000-ERRO-ACESSO
+           END-IF.
+
+           CLOSE MSGCAD.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-ERRO-ACESSO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 03                     TO WRK-RETURN-CODE-8000.
+           MOVE 'CADU8000'             TO ERR-PGM-8000.
+           MOVE 'CADU8000'             TO ERR-MODULO-8000.
+           MOVE WRK-COD-USER-8000      TO ERR-COD-USER-8000.
+           MOVE WRK-COD-DEPTO-8000     TO ERR-COD-DEPTO-8000.
+           MOVE 'APL'                  TO ERR-TIPO-ACESSO-8000.
+           MOVE WRK-FS-MSGCAD          TO WRK-FILE-STATUS.
+           MOVE WRK-ERRO-ARQUIVO       TO ERR-TEXTO-8000.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
