@@ -31,6 +31,7 @@
       *            CHAMADO POR:                 CHAMA:                 *
       *              CADU1925                  CADU1202                *
       *                                        CADU1203                *
+      *                                        CADU1205                *
       *================================================================*
                                                                         
       *================================================================*
@@ -65,10 +66,42 @@
        77  WRK-OPCAO-CONSIS            PIC  X(001)         VALUE SPACES.
        77  WRK-MODULO                  PIC  X(008)         VALUE SPACES.
        77  WRK-SQLCA                   PIC  X(136)         VALUE SPACES.
-                                                                        
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+
       *----------------------------------------------------------------*
-       77  FILLER                      PIC  X(050)         VALUE        
-           '*** AREA PARA ATRIBUTOS ***'.                               
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA CONTROLE DE ACESSO POR DEPTO ***'.
+      *----------------------------------------------------------------*
+      *    NIVEL MINIMO DE DEPARTAMENTO EXIGIDO PARA CADA OPCAO DO      *
+      *    MENU (1 A 4). QUANTO MAIOR O CODIGO DO DEPARTAMENTO, MAIOR   *
+      *    O NIVEL DE ALCADA; OPCOES DE CONSULTA (1/2) FICAM ABERTAS A  *
+      *    QUALQUER DEPARTAMENTO E AS DE ALTERACAO/EXCLUSAO EM CADU1203 *
+      *    (3/4) EXIGEM ALCADA CRESCENTE. A OPCAO 5 (CADU1204, CONSULTA)*
+      *    NAO CONSULTA ESTA TABELA (INDICE 5 ABAIXO E APENAS UM        *
+      *    "PLACEHOLDER" PARA MANTER O ALINHAMENTO DOS INDICES). A      *
+      *    OPCAO 6 (CADU1205, MANUTENCAO EM LOTE DE TELEFONE/FAX)       *
+      *    EXIGE ALCADA MAIOR QUE A OPCAO 4, POR SER GRAVACAO EM LOTE.  *
+      *----------------------------------------------------------------*
+
+       01  WRK-TAB-DEPTO-MIN-LIT.
+           05  FILLER                  PIC  X(004)         VALUE '0000'.
+           05  FILLER                  PIC  X(004)         VALUE '0000'.
+           05  FILLER                  PIC  X(004)         VALUE '0100'.
+           05  FILLER                  PIC  X(004)         VALUE '0200'.
+           05  FILLER                  PIC  X(004)         VALUE '0000'.
+           05  FILLER                  PIC  X(004)         VALUE '0300'.
+
+       01  WRK-TAB-DEPTO-MIN REDEFINES WRK-TAB-DEPTO-MIN-LIT.
+           05  WRK-DEPTO-MIN           PIC  9(004)
+                                       OCCURS 6 TIMES.
+
+       77  WRK-OPCAO-SELECIONADA       PIC  9(001)         VALUE ZEROS.
+       77  WRK-ACESSO-NEGADO           PIC  X(001)         VALUE 'N'.
+           88  WRK-SEM-ACESSO                              VALUE 'S'.
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA ATRIBUTOS ***'.
       *----------------------------------------------------------------*
                                                                         
       *--- POS. CURSOR, DESPROTEGE, ALFA, NORMAL, DISP ----------------*
@@ -79,13 +112,36 @@
            '*** AREAS AUXILIARES PARA POOL5000 ***'.                    
       *----------------------------------------------------------------*
                                                                         
-       77  WRK-GU                      PIC  X(004)         VALUE 'GU'.  
+       77  WRK-GU                      PIC  X(004)         VALUE 'GU'.
        77  WRK-ISRT                    PIC  X(004)         VALUE 'ISRT'.
        77  WRK-CHNG                    PIC  X(004)         VALUE 'CHNG'.
        77  WRK-FUNCAO                  PIC  X(004)         VALUE SPACES.
        77  WRK-TELA                    PIC  X(008)         VALUE SPACES.
-       77  WRK-VERSAO                  PIC  X(006)         VALUE        
-           'VRS002'.                                                    
+       77  WRK-VERSAO                  PIC  X(006)         VALUE
+           'VRS002'.
+
+       77  WRK-POOL5000-TENTATIVAS     PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-POOL5000-MAX-TENTAT     PIC  9(002) COMP    VALUE 3.
+
+       01  WRK-ERRO-POOL5000.
+           05  WRK-EP-PGM               PIC  X(008)        VALUE SPACES.
+           05  WRK-EP-MODULO            PIC  X(008)        VALUE SPACES.
+           05  WRK-EP-COD-USER          PIC  X(007)        VALUE SPACES.
+           05  WRK-EP-COD-DEPTO         PIC  X(006)        VALUE SPACES.
+           05  WRK-EP-TIPO-ACESSO       PIC  X(003)        VALUE SPACES.
+           05  WRK-EP-TEXTO             PIC  X(080)        VALUE SPACES.
+
+       01  WRK-POOL5000-STATUS-AREA.
+           05  FILLER                  PIC  X(010)         VALUE
+               'IO-STATUS='.
+           05  WRK-POOL-LOG-IO-STATUS  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' ALT-STATUS='.
+           05  WRK-POOL-LOG-ALT-STATUS PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(011)         VALUE
+               ' TENTATIVA='.
+           05  WRK-POOL-LOG-TENTATIVA  PIC  9(002)         VALUE ZEROS.
+           05  FILLER                  PIC  X(097)         VALUE SPACES.
 
        01  WRK-COD-USER                PIC  X(007)         VALUE SPACES.
                                                                         
@@ -204,19 +260,27 @@
        LINKAGE                         SECTION.                         
       *----------------------------------------------------------------*
                                                                         
-       01  LNK-IO-PCB.                                                  
-           05 LNK-IO-LTERM             PIC  X(008).                     
-           05 FILLER                   PIC  X(002).                     
-           05 LNK-IO-STATUS            PIC  X(002).                     
-           05 FILLER                   PIC  X(012).                     
-           05 LNK-IO-MODNAME           PIC  X(008).                     
-                                                                        
-       01  LNK-ALT-PCB.                                                 
-           05 LNK-ALT-LTERM            PIC  X(008).                     
-           05 FILLER                   PIC  X(002).                     
-           05 LNK-ALT-STATUS           PIC  X(002).                     
-           05 FILLER                   PIC  X(012).                     
-           05 LNK-ALT-MODNAME          PIC  X(008).                     
+       01  LNK-IO-PCB.
+           05 LNK-IO-LTERM             PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-IO-STATUS            PIC  X(002).
+               88  LNK-IO-STATUS-OK                    VALUE SPACES.
+               88  LNK-IO-STATUS-TRANSIT               VALUES 'BA'
+                                                                'B1'
+                                                                'AI'.
+           05 FILLER                   PIC  X(012).
+           05 LNK-IO-MODNAME           PIC  X(008).
+
+       01  LNK-ALT-PCB.
+           05 LNK-ALT-LTERM            PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-ALT-STATUS           PIC  X(002).
+               88  LNK-ALT-STATUS-OK                   VALUE SPACES.
+               88  LNK-ALT-STATUS-TRANSIT               VALUES 'BA'
+                                                                'B1'
+                                                                'AI'.
+           05 FILLER                   PIC  X(012).
+           05 LNK-ALT-MODNAME          PIC  X(008).
                                                                         
       *================================================================*
        PROCEDURE                       DIVISION.                        
@@ -231,30 +295,102 @@
       * CHAMADA DA POOL5000                                            *
       ******************************************************************
       *----------------------------------------------------------------*
-       0000-PROCESSAR-TRANSACAO        SECTION.                         
+       0000-PROCESSAR-TRANSACAO        SECTION.
       *----------------------------------------------------------------*
-                                                                        
-           CALL 'POOL5000'             USING WRK-VERSAO                 
-                                             WRK-FUNCAO                 
-                                             LNK-IO-PCB                 
-                                             LNK-ALT-PCB                
-                                             WRK-MENSAGEM               
-                                             WRK-TELA                   
-                                             WRK-COD-USER             
-                                             WRK-COD-DEPTO.             
-                                                                        
-           IF  RETURN-CODE             EQUAL 04  OR 12                  
-               PERFORM 2000-FINALIZAR                                   
-           END-IF.                                                      
-                                                                        
-           MOVE SPACES                 TO  WRK-OUT-DADOS-TBTM.          
-                                                                        
-           PERFORM 1000-ROTINA-PRINCIPAL.                               
-                                                                        
-           GO TO 0000-PROCESSAR-TRANSACAO.                              
-                                                                        
+
+           PERFORM 0050-CHAMAR-POOL5000-COM-RETRY.
+
+           IF  RETURN-CODE             EQUAL 04  OR 12
+               PERFORM 2000-FINALIZAR
+           END-IF.
+
+           IF  LNK-IO-STATUS-TRANSIT   OR LNK-ALT-STATUS-TRANSIT
+      *        ESGOTOU AS TENTATIVAS E O POOL5000 CONTINUA RETORNANDO
+      *        STATUS TRANSITORIO - ENCERRA A SESSAO EM VEZ DE SEGUIR
+      *        COM UMA CONVERSACAO IMS QUE NAO ESTABILIZOU.
+               PERFORM 2000-FINALIZAR
+           END-IF.
+
+           MOVE SPACES                 TO  WRK-OUT-DADOS-TBTM.
+
+           PERFORM 1000-ROTINA-PRINCIPAL.
+
+           GO TO 0000-PROCESSAR-TRANSACAO.
+
       *----------------------------------------------------------------*
-       0000-99-FIM.                    EXIT.                            
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0050-CHAMAR-POOL5000-COM-RETRY  SECTION.
+      *----------------------------------------------------------------*
+      *    CHAMA A POOL5000 E, SE O STATUS DEVOLVIDO EM LNK-IO-STATUS/  *
+      *    LNK-ALT-STATUS FOR TRANSITORIO, TENTA NOVAMENTE ATE          *
+      *    WRK-POOL5000-MAX-TENTAT VEZES ANTES DE DESISTIR.             *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-POOL5000-TENTATIVAS.
+
+           PERFORM WITH TEST AFTER
+                     UNTIL NOT (LNK-IO-STATUS-TRANSIT OR
+                                LNK-ALT-STATUS-TRANSIT)
+                     OR    WRK-POOL5000-TENTATIVAS
+                           NOT LESS WRK-POOL5000-MAX-TENTAT
+               PERFORM 0060-CHAMAR-POOL5000
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0060-CHAMAR-POOL5000            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'POOL5000'             USING WRK-VERSAO
+                                             WRK-FUNCAO
+                                             LNK-IO-PCB
+                                             LNK-ALT-PCB
+                                             WRK-MENSAGEM
+                                             WRK-TELA
+                                             WRK-COD-USER
+                                             WRK-COD-DEPTO.
+
+           ADD 1                       TO WRK-POOL5000-TENTATIVAS.
+
+           PERFORM 0070-REGISTRAR-STATUS-POOL5000.
+
+      *----------------------------------------------------------------*
+       0060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0070-REGISTRAR-STATUS-POOL5000  SECTION.
+      *----------------------------------------------------------------*
+      *    REGISTRA O STATUS DA POOL5000 NO LOG DE AUDITORIA (BRAD7110)*
+      *    A CADA CHAMADA, INDEPENDENTE DO RESULTADO. USA UMA AREA DE  *
+      *    ERRO PROPRIA (WRK-ERRO-POOL5000) PARA NAO INTERFERIR NA     *
+      *    ERRO-AREA COMPARTILHADA COM 9999-PROCESSAR-ROTINA-ERRO.     *
+      *----------------------------------------------------------------*
+
+           MOVE LNK-IO-STATUS          TO WRK-POOL-LOG-IO-STATUS.
+           MOVE LNK-ALT-STATUS         TO WRK-POOL-LOG-ALT-STATUS.
+           MOVE WRK-POOL5000-TENTATIVAS
+                                       TO WRK-POOL-LOG-TENTATIVA.
+
+           MOVE 'CADU1201'             TO WRK-EP-PGM.
+           MOVE 'POOL5000'             TO WRK-EP-MODULO.
+           MOVE WRK-COD-USER           TO WRK-EP-COD-USER.
+           MOVE WRK-COD-DEPTO          TO WRK-EP-COD-DEPTO.
+           MOVE 'IMS'                  TO WRK-EP-TIPO-ACESSO.
+           MOVE WRK-POOL5000-STATUS-AREA
+                                       TO WRK-EP-TEXTO.
+
+           CALL 'BRAD7110'             USING WRK-ERRO-POOL5000
+                                             WRK-POOL5000-STATUS-AREA.
+
+      *----------------------------------------------------------------*
+       0070-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
                                                                         
       ******************************************************************
@@ -303,11 +439,14 @@
       * ACESSO AO MODULO CADU8000 PARA OBTER MENSAGENS                 *
       ******************************************************************
       *----------------------------------------------------------------*
-       1110-ACESSAR-CADU8000           SECTION.                         
+       1110-ACESSAR-CADU8000           SECTION.
       *----------------------------------------------------------------*
-                                                                        
-           MOVE 'CADU8000'                 TO WRK-MODULO.               
-                                                                        
+
+           MOVE 'CADU8000'                 TO WRK-MODULO.
+           MOVE WRK-COD-USER               TO WRK-COD-USER-8000.
+           MOVE WRK-COD-DEPTO               TO WRK-COD-DEPTO-8000.
+
+
            CALL WRK-MODULO                 USING WRK-AREA-CADU8000.     
                                                                         
            IF  WRK-RETURN-CODE-8000        EQUAL 03                     
@@ -392,50 +531,98 @@
        1220-TRATAR-ENTER               SECTION.                         
       *----------------------------------------------------------------*
                                                                         
-           INITIALIZE WRK-COMU-AREA.                                    
-                                                                        
-           MOVE 'N'                    TO WRK-OPCAO-CONSIS.                 
-                                                                        
-           IF (WRK-INP-LINHA-TBTM      EQUAL 08  AND                    
-               WRK-INP-COLUNA-TBTM     EQUAL 29) OR                     
+           INITIALIZE WRK-COMU-AREA.
+
+           MOVE 'N'                    TO WRK-OPCAO-CONSIS.
+           MOVE 'N'                    TO WRK-ACESSO-NEGADO.
+           MOVE ZEROS                  TO WRK-OPCAO-SELECIONADA.
+
+           IF (WRK-INP-LINHA-TBTM      EQUAL 08  AND
+               WRK-INP-COLUNA-TBTM     EQUAL 29) OR
                WRK-INP-COMANDO-TBTM    EQUAL '1' OR '01'
                MOVE 'CADU1202'         TO WRK-TELA
                MOVE 'S'                TO WRK-OPCAO-CONSIS
-           END-IF.               
-                      
-           IF ((WRK-INP-LINHA-TBTM     EQUAL 10  AND                    
-               WRK-INP-COLUNA-TBTM     EQUAL 29) OR                     
-               WRK-INP-COMANDO-TBTM    EQUAL '2' OR '02') 
-               MOVE 'CADU1203'         TO WRK-TELA          
+               MOVE 1                  TO WRK-OPCAO-SELECIONADA
+           END-IF.
+
+           IF ((WRK-INP-LINHA-TBTM     EQUAL 10  AND
+               WRK-INP-COLUNA-TBTM     EQUAL 29) OR
+               WRK-INP-COMANDO-TBTM    EQUAL '2' OR '02')
+               MOVE 'CADU1203'         TO WRK-TELA
                MOVE 'S'                TO WRK-OPCAO-CONSIS
                MOVE '2'                TO WRK-COMU-OPCAO
-           END-IF.                              
+               MOVE 2                  TO WRK-OPCAO-SELECIONADA
+           END-IF.
 
-           IF ((WRK-INP-LINHA-TBTM     EQUAL 12  AND                    
-                WRK-INP-COLUNA-TBTM    EQUAL 29) OR                     
-                WRK-INP-COMANDO-TBTM   EQUAL '3' OR '03')             
-               MOVE 'CADU1203'         TO WRK-TELA          
+           IF ((WRK-INP-LINHA-TBTM     EQUAL 12  AND
+                WRK-INP-COLUNA-TBTM    EQUAL 29) OR
+                WRK-INP-COMANDO-TBTM   EQUAL '3' OR '03')
+               MOVE 'CADU1203'         TO WRK-TELA
                MOVE 'S'                TO WRK-OPCAO-CONSIS
                MOVE '3'                TO WRK-COMU-OPCAO
-           END-IF.                              
+               MOVE 3                  TO WRK-OPCAO-SELECIONADA
+           END-IF.
 
-           IF ((WRK-INP-LINHA-TBTM     EQUAL 14  AND                    
-                WRK-INP-COLUNA-TBTM    EQUAL 29) OR                     
-                WRK-INP-COMANDO-TBTM   EQUAL '4' OR '04')               
-               MOVE 'CADU1203'         TO WRK-TELA          
+           IF ((WRK-INP-LINHA-TBTM     EQUAL 14  AND
+                WRK-INP-COLUNA-TBTM    EQUAL 29) OR
+                WRK-INP-COMANDO-TBTM   EQUAL '4' OR '04')
+               MOVE 'CADU1203'         TO WRK-TELA
                MOVE 'S'                TO WRK-OPCAO-CONSIS
                MOVE '4'                TO WRK-COMU-OPCAO
-           END-IF.                              
-           
+               MOVE 4                  TO WRK-OPCAO-SELECIONADA
+           END-IF.
+
+           IF ((WRK-INP-LINHA-TBTM     EQUAL 16  AND
+                WRK-INP-COLUNA-TBTM    EQUAL 29) OR
+                WRK-INP-COMANDO-TBTM   EQUAL '5' OR '05')
+               MOVE 'CADU1204'         TO WRK-TELA
+               MOVE 'S'                TO WRK-OPCAO-CONSIS
+           END-IF.
+
+           IF ((WRK-INP-LINHA-TBTM     EQUAL 18  AND
+                WRK-INP-COLUNA-TBTM    EQUAL 29) OR
+                WRK-INP-COMANDO-TBTM   EQUAL '6' OR '06')
+               MOVE 'CADU1205'         TO WRK-TELA
+               MOVE 'S'                TO WRK-OPCAO-CONSIS
+               MOVE 6                  TO WRK-OPCAO-SELECIONADA
+           END-IF.
+
+           IF  WRK-OPCAO-CONSIS        EQUAL 'S' AND
+               WRK-OPCAO-SELECIONADA   NOT EQUAL ZEROS
+               PERFORM 1225-VERIFICAR-ACESSO
+           END-IF.
+
            IF  WRK-OPCAO-CONSIS        EQUAL 'S'
-               PERFORM 1221-PASSAR-CONTROLE                                              
+               PERFORM 1221-PASSAR-CONTROLE
            ELSE
-               MOVE 'A854'             TO WRK-COD-MENSAGEM-8000         
-               PERFORM 1110-ACESSAR-CADU8000 
+               IF  NOT WRK-SEM-ACESSO
+                   MOVE 'A854'         TO WRK-COD-MENSAGEM-8000
+                   PERFORM 1110-ACESSAR-CADU8000
+               END-IF
            END-IF.
-                                                                        
+
+      *----------------------------------------------------------------*
+       1220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * CONTROLE DE ACESSO POR DEPARTAMENTO NAS OPCOES 1 A 4 E 6       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1225-VERIFICAR-ACESSO           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-COD-DEPTO-N         <
+               WRK-DEPTO-MIN(WRK-OPCAO-SELECIONADA)
+               MOVE 'N'                TO WRK-OPCAO-CONSIS
+               MOVE 'S'                TO WRK-ACESSO-NEGADO
+               MOVE 'CADUTBTM'         TO WRK-TELA
+               MOVE 'E722'             TO WRK-COD-MENSAGEM-8000
+               PERFORM 1110-ACESSAR-CADU8000
+           END-IF.
+
       *----------------------------------------------------------------*
-       1220-99-FIM.                    EXIT.                            
+       1225-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
                                                                         
       ******************************************************************
@@ -529,16 +716,20 @@
            MOVE WRK-COD-USER           TO ERR-COD-USER.                 
            MOVE WRK-COD-DEPTO          TO ERR-COD-DEPTO.                
                             
-           IF  ERR-TIPO-ACESSO         EQUAL 'DB2'                      
-               CALL 'BRAD7100'         USING LNK-IO-PCB                 
-                                             ERRO-AREA                  
-                                             LNK-ALT-PCB                
-                                             WRK-SQLCA                  
-           ELSE                                                         
-               CALL 'BRAD7100'         USING LNK-IO-PCB                 
-                                             ERRO-AREA                  
-                                             LNK-ALT-PCB                
-           END-IF.                                                      
+           IF  ERR-TIPO-ACESSO         EQUAL 'DB2'
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+                                             WRK-SQLCA
+           ELSE
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+           END-IF.
                                                                         
            PERFORM 2000-FINALIZAR.                                      
                                                                         
