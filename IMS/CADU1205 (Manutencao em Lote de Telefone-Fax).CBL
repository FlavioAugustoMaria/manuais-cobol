@@ -0,0 +1,830 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. CADU1205.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                    P R I M E - I N F O R M A T I C A           *
+      *================================================================*
+      *    PROGRAMA....:  CADU1205                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA     - PRIME             *
+      *    ANALISTA....:  NAJARA SANTOS            - PRIME             *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  MANUTENCAO EM LOTE DE TELEFONE/FAX. RECEBE    *
+      *                   ATE 5 CONTAS POR TELA, CADA UMA COM UM NOVO   *
+      *                   DDD+NUMERO DE TELEFONE OU FAX, E APLICA AS    *
+      *                   ALTERACOES NO CADACLIE-VSAM EM UMA UNICA      *
+      *                   PASSADA, DEVOLVENDO UM RELATORIO DE           *
+      *                   CONFIRMACAO POR CONTA NA PROPRIA TELA.        *
+      *----------------------------------------------------------------*
+      *    TELA........:                                               *
+      *    CADU1205T  -   TELA DE MANUTENCAO EM LOTE DE TELEFONE/FAX.  *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#BRAD7C   -   AREA DE TRATAMENTO DE ERROS.                 *
+      *    I#CADUAA   -   BOOK PARA O CADU8000.                        *
+      *    I#CADREG   -   LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).   *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD0660   -   COMPACTAR MENSAGENS DE NAVEGACAO.            *
+      *    BRAD7100   -   TRATAMENTO DE ERROS.                         *
+      *    BRAD7110   -   LOG DE AUDITORIA.                            *
+      *    POOL5000   -   CONEXAO IMS.                                 *
+      *    CADU8000   -   OBTEM MENSAGENS DO SISTEMA.                  *
+      *----------------------------------------------------------------*
+      *    NAVEGACAO...:                                               *
+      *            CHAMADO POR:                 CHAMA:                 *
+      *              CADU1201                  CADU1201                *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE-VSAM ASSIGN     TO UT-S-CADAVSAM
+                      ORGANIZATION         IS INDEXED
+                      ACCESS MODE          IS DYNAMIC
+                      RECORD KEY           IS CAD-CHAVE
+                      FILE STATUS          IS WRK-FS-CADAVSAM.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    I/O    :  CADACLIE-VSAM                                     *
+      *              ORG. INDEXADA (KSDS)   -   LRECL = 180            *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE-VSAM
+           LABEL RECORD IS STANDARD.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING STORAGE SECTION ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA VARIAVEIS AUXILIARES ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-OPCAO-CONSIS            PIC  X(001)         VALUE SPACES.
+       77  WRK-MODULO                  PIC  X(008)         VALUE SPACES.
+       77  WRK-SQLCA                   PIC  X(136)         VALUE SPACES.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+       77  WRK-FS-CADAVSAM             PIC  X(002)         VALUE SPACES.
+       77  WRK-COD-RETORNO-7200        PIC  X(001)         VALUE SPACES.
+           88  WRK-CGC-VALIDO-7200                         VALUE 'S'.
+           88  WRK-CGC-INVALIDO-7200                       VALUE 'N'.
+       77  WRK-COD-MENSAGEM-7200       PIC  X(004)         VALUE SPACES.
+       77  WRK-IDX                     PIC  9(001) COMP    VALUE ZEROS.
+       77  WRK-LINHA-VAZIA             PIC  X(001)         VALUE 'N'.
+           88  WRK-LINHA-EM-BRANCO                         VALUE 'S'.
+
+      *--- POS. CURSOR, DESPROTEGE, ALFA, NORMAL, DISP ----------------*
+       77  WRK-49345                   PIC S9(008) COMP    VALUE +49345.
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREAS AUXILIARES PARA POOL5000 ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-GU                      PIC  X(004)         VALUE 'GU'.
+       77  WRK-ISRT                    PIC  X(004)         VALUE 'ISRT'.
+       77  WRK-CHNG                    PIC  X(004)         VALUE 'CHNG'.
+       77  WRK-FUNCAO                  PIC  X(004)         VALUE SPACES.
+       77  WRK-TELA                    PIC  X(008)         VALUE SPACES.
+       77  WRK-VERSAO                  PIC  X(006)         VALUE
+           'VRS002'.
+
+       77  WRK-POOL5000-TENTATIVAS     PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-POOL5000-MAX-TENTAT     PIC  9(002) COMP    VALUE 3.
+
+       01  WRK-ERRO-POOL5000.
+           05  WRK-EP-PGM               PIC  X(008)        VALUE SPACES.
+           05  WRK-EP-MODULO            PIC  X(008)        VALUE SPACES.
+           05  WRK-EP-COD-USER          PIC  X(007)        VALUE SPACES.
+           05  WRK-EP-COD-DEPTO         PIC  X(006)        VALUE SPACES.
+           05  WRK-EP-TIPO-ACESSO       PIC  X(003)        VALUE SPACES.
+           05  WRK-EP-TEXTO             PIC  X(080)        VALUE SPACES.
+
+       01  WRK-POOL5000-STATUS-AREA.
+           05  FILLER                  PIC  X(010)         VALUE
+               'IO-STATUS='.
+           05  WRK-POOL-LOG-IO-STATUS  PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' ALT-STATUS='.
+           05  WRK-POOL-LOG-ALT-STATUS PIC  X(002)         VALUE SPACES.
+           05  FILLER                  PIC  X(011)         VALUE
+               ' TENTATIVA='.
+           05  WRK-POOL-LOG-TENTATIVA  PIC  9(002)         VALUE ZEROS.
+           05  FILLER                  PIC  X(097)         VALUE SPACES.
+
+       01  WRK-COD-USER                PIC  X(007)         VALUE SPACES.
+
+       01  WRK-COD-DEPTO.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  WRK-COD-DEPTO-N         PIC  9(004)         VALUE ZEROS.
+
+       01  WRK-MENSAGEM.
+           05  FILLER                  PIC  X(004)         VALUE SPACES.
+           05  WRK-TRANSACAO           PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(1988)        VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE ERRO BRAD0660 ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-ERRO-BRAD0660.
+           05  FILLER                  PIC  X(045)         VALUE
+               '* RETURN-CODE DIFERENTE DE ZEROS NA BRAD0660'.
+           05  FILLER                  PIC  X(012)         VALUE
+               '- RET.COD ='.
+           05  WRK-RETURN-CODE         PIC  9(002)         VALUE ZEROS.
+           05  FILLER                  PIC  X(011)         VALUE
+               ' - LOCAL ='.
+           05  WRK-LOCAL-ERRO          PIC  9(003)         VALUE ZEROS.
+           05  FILLER                  PIC  X(002)         VALUE ' *'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMUNICACAO ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-COMU-AREA.
+           05 WRK-COMU-LL              PIC S9(004)  COMP   VALUE ZEROS.
+           05 WRK-COMU-ZZ              PIC  9(004)  COMP   VALUE ZEROS.
+           05 WRK-COMU-TRANCODE        PIC  X(015)         VALUE SPACES.
+           05 WRK-COMU-SENHAS          PIC  X(037)         VALUE SPACES.
+           05 WRK-COMU-COMANDO         PIC  X(068)         VALUE SPACES.
+           05 WRK-COMU-OPCAO           PIC  X(001)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA INPUT - CADU1205T ***'.
+      *----------------------------------------------------------------*
+      *    5 LINHAS DE ENTRADA (CONTA + TIPO T/F + DDD + NUMERO), UMA   *
+      *    POR CAMPO NOMEADO NA TELA (MESMO ESTILO DE CAMPOS FIXOS JA   *
+      *    USADO EM SEL1-TBTM..SEL4-TBTM), REDEFINIDAS COMO TABELA      *
+      *    OCCURS PARA FACILITAR O PROCESSAMENTO EM LOTE NA PROCEDURE.  *
+      *----------------------------------------------------------------*
+
+       01  WRK-INPUT-1205.
+           05 WRK-FILLER                  PIC  X(018)      VALUE SPACES.
+           05 WRK-INP-DADOS-1205.
+             10 WRK-INP-PFK-1205          PIC  X(001)      VALUE SPACES.
+             10 WRK-INP-SENHAS-1205       PIC  X(037)      VALUE SPACES.
+             10 WRK-INP-COMANDO-1205      PIC  X(068)      VALUE SPACES.
+             10 WRK-INP-LINHAS-1205.
+               15 WRK-INP-LINHA1-1205.
+                 20 WRK-INP-AGENCIA1-1205 PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-RAZAO1-1205   PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-CONTA1-1205   PIC  9(007)      VALUE ZEROS.
+                 20 WRK-INP-TIPO1-1205    PIC  X(001)      VALUE SPACES.
+                 20 WRK-INP-DDD1-1205     PIC  X(004)      VALUE SPACES.
+                 20 WRK-INP-NUMERO1-1205  PIC  9(009)      VALUE ZEROS.
+               15 WRK-INP-LINHA2-1205.
+                 20 WRK-INP-AGENCIA2-1205 PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-RAZAO2-1205   PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-CONTA2-1205   PIC  9(007)      VALUE ZEROS.
+                 20 WRK-INP-TIPO2-1205    PIC  X(001)      VALUE SPACES.
+                 20 WRK-INP-DDD2-1205     PIC  X(004)      VALUE SPACES.
+                 20 WRK-INP-NUMERO2-1205  PIC  9(009)      VALUE ZEROS.
+               15 WRK-INP-LINHA3-1205.
+                 20 WRK-INP-AGENCIA3-1205 PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-RAZAO3-1205   PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-CONTA3-1205   PIC  9(007)      VALUE ZEROS.
+                 20 WRK-INP-TIPO3-1205    PIC  X(001)      VALUE SPACES.
+                 20 WRK-INP-DDD3-1205     PIC  X(004)      VALUE SPACES.
+                 20 WRK-INP-NUMERO3-1205  PIC  9(009)      VALUE ZEROS.
+               15 WRK-INP-LINHA4-1205.
+                 20 WRK-INP-AGENCIA4-1205 PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-RAZAO4-1205   PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-CONTA4-1205   PIC  9(007)      VALUE ZEROS.
+                 20 WRK-INP-TIPO4-1205    PIC  X(001)      VALUE SPACES.
+                 20 WRK-INP-DDD4-1205     PIC  X(004)      VALUE SPACES.
+                 20 WRK-INP-NUMERO4-1205  PIC  9(009)      VALUE ZEROS.
+               15 WRK-INP-LINHA5-1205.
+                 20 WRK-INP-AGENCIA5-1205 PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-RAZAO5-1205   PIC  9(005)      VALUE ZEROS.
+                 20 WRK-INP-CONTA5-1205   PIC  9(007)      VALUE ZEROS.
+                 20 WRK-INP-TIPO5-1205    PIC  X(001)      VALUE SPACES.
+                 20 WRK-INP-DDD5-1205     PIC  X(004)      VALUE SPACES.
+                 20 WRK-INP-NUMERO5-1205  PIC  9(009)      VALUE ZEROS.
+             10 WRK-INP-MENSA-1205        PIC  X(079)      VALUE SPACES.
+
+           05 WRK-INP-TAB-1205 REDEFINES WRK-INP-DADOS-1205.
+             10 FILLER                    PIC  X(106).
+             10 WRK-INP-LINHA-1205        OCCURS 5 TIMES.
+               15 WRK-INP-AGENCIA-1205    PIC  9(005).
+               15 WRK-INP-RAZAO-1205      PIC  9(005).
+               15 WRK-INP-CONTA-1205      PIC  9(007).
+               15 WRK-INP-TIPO-1205       PIC  X(001).
+                   88  WRK-INP-TIPO-TELEFONE            VALUE 'T'.
+                   88  WRK-INP-TIPO-FAX                 VALUE 'F'.
+               15 WRK-INP-DDD-1205        PIC  X(004).
+               15 WRK-INP-NUMERO-1205     PIC  9(009).
+             10 FILLER                    PIC  X(079).
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA OUTPUT - CADU1205T ***'.
+      *----------------------------------------------------------------*
+      *    RELATORIO DE CONFIRMACAO: ECOA A CONTA E O STATUS DA         *
+      *    ATUALIZACAO PARA CADA UMA DAS 5 LINHAS ENVIADAS.             *
+      *----------------------------------------------------------------*
+
+       01  WRK-OUTPUT-1205.
+           05 WRK-OUT-LL-1205             PIC S9(004) COMP VALUE +0257.
+           05 WRK-OUT-ZZ-1205             PIC  9(004) COMP VALUE ZEROS.
+           05 WRK-OUT-DADOS-1205.
+             10 WRK-OUT-SENHAS-1205       PIC  X(037)      VALUE SPACES.
+             10 WRK-OUT-COMANDO-ATTR-1205 PIC  9(004) COMP VALUE ZEROS.
+             10 WRK-OUT-LINHA1-1205.
+               15 WRK-OUT-CONTA1-1205     PIC  ZZZZZZ9     VALUE SPACES.
+               15 WRK-OUT-STATUS1-1205    PIC  X(020)      VALUE SPACES.
+             10 WRK-OUT-LINHA2-1205.
+               15 WRK-OUT-CONTA2-1205     PIC  ZZZZZZ9     VALUE SPACES.
+               15 WRK-OUT-STATUS2-1205    PIC  X(020)      VALUE SPACES.
+             10 WRK-OUT-LINHA3-1205.
+               15 WRK-OUT-CONTA3-1205     PIC  ZZZZZZ9     VALUE SPACES.
+               15 WRK-OUT-STATUS3-1205    PIC  X(020)      VALUE SPACES.
+             10 WRK-OUT-LINHA4-1205.
+               15 WRK-OUT-CONTA4-1205     PIC  ZZZZZZ9     VALUE SPACES.
+               15 WRK-OUT-STATUS4-1205    PIC  X(020)      VALUE SPACES.
+             10 WRK-OUT-LINHA5-1205.
+               15 WRK-OUT-CONTA5-1205     PIC  ZZZZZZ9     VALUE SPACES.
+               15 WRK-OUT-STATUS5-1205    PIC  X(020)      VALUE SPACES.
+             10 WRK-OUT-MENSA-1205        PIC  X(079)      VALUE SPACES.
+
+           05 WRK-OUT-TAB-1205 REDEFINES WRK-OUT-DADOS-1205.
+             10 FILLER                    PIC  X(039).
+             10 WRK-OUT-LINHA-1205        OCCURS 5 TIMES.
+               15 WRK-OUT-CONTA-1205      PIC  ZZZZZZ9.
+               15 WRK-OUT-STATUS-1205     PIC  X(020).
+             10 FILLER                    PIC  X(079).
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGENS FIXAS DE STATUS DA LINHA ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-STATUS-ATUALIZADO       PIC  X(020)         VALUE
+           'ATUALIZADO'.
+       01  WRK-STATUS-NAO-ENCONTRADO   PIC  X(020)         VALUE
+           'NAO ENCONTRADO'.
+       01  WRK-STATUS-TIPO-INVALIDO    PIC  X(020)         VALUE
+           'TIPO INVALIDO'.
+       01  WRK-STATUS-CPF-INVALIDO     PIC  X(020)         VALUE
+           'CPF/CNPJ INVALIDO'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA MASCARA - CADU1205T ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-660-CADU1205T.
+           05 WRK-660-LL-AREA-1205     PIC  9(004) COMP    VALUE  0018.
+           05 WRK-660-LL-MENSAGEM-1205 PIC  9(004) COMP    VALUE  0257.
+           05 WRK-660-SENHAS-1205      PIC  9(004) COMP    VALUE  0037.
+           05 WRK-660-CONTA1-1205      PIC  9(004) COMP    VALUE  1007.
+           05 WRK-660-STATUS1-1205     PIC  9(004) COMP    VALUE  1020.
+           05 WRK-660-CONTA2-1205      PIC  9(004) COMP    VALUE  1007.
+           05 WRK-660-STATUS2-1205     PIC  9(004) COMP    VALUE  1020.
+           05 WRK-660-CONTA3-1205      PIC  9(004) COMP    VALUE  1007.
+           05 WRK-660-STATUS3-1205     PIC  9(004) COMP    VALUE  1020.
+           05 WRK-660-CONTA4-1205      PIC  9(004) COMP    VALUE  1007.
+           05 WRK-660-STATUS4-1205     PIC  9(004) COMP    VALUE  1020.
+           05 WRK-660-CONTA5-1205      PIC  9(004) COMP    VALUE  1007.
+           05 WRK-660-STATUS5-1205     PIC  9(004) COMP    VALUE  1020.
+           05 WRK-660-MENSA-1205       PIC  9(004) COMP    VALUE  0079.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE COMUNICACAO COM CADU8000 ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#CADUAA'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA PARA TRATAMENTO DE ERRO BRAD7100 ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** FIM DA WORKING STORAGE SECTION ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+       01  LNK-IO-PCB.
+           05 LNK-IO-LTERM             PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-IO-STATUS            PIC  X(002).
+               88  LNK-IO-STATUS-OK                    VALUE SPACES.
+               88  LNK-IO-STATUS-TRANSIT               VALUES 'BA'
+                                                                'B1'
+                                                                'AI'.
+           05 FILLER                   PIC  X(012).
+           05 LNK-IO-MODNAME           PIC  X(008).
+
+       01  LNK-ALT-PCB.
+           05 LNK-ALT-LTERM            PIC  X(008).
+           05 FILLER                   PIC  X(002).
+           05 LNK-ALT-STATUS           PIC  X(002).
+               88  LNK-ALT-STATUS-OK                   VALUE SPACES.
+               88  LNK-ALT-STATUS-TRANSIT               VALUES 'BA'
+                                                                'B1'
+                                                                'AI'.
+           05 FILLER                   PIC  X(012).
+           05 LNK-ALT-MODNAME          PIC  X(008).
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+           ENTRY 'DLITCBL'             USING LNK-IO-PCB
+                                             LNK-ALT-PCB.
+
+           MOVE WRK-GU                 TO  WRK-FUNCAO.
+
+      ******************************************************************
+      * CHAMADA DA POOL5000                                            *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       0000-PROCESSAR-TRANSACAO        SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 0050-CHAMAR-POOL5000-COM-RETRY.
+
+           IF  RETURN-CODE             EQUAL 04  OR 12
+               PERFORM 2000-FINALIZAR
+           END-IF.
+
+           IF  LNK-IO-STATUS-TRANSIT   OR LNK-ALT-STATUS-TRANSIT
+               PERFORM 2000-FINALIZAR
+           END-IF.
+
+           MOVE SPACES                 TO  WRK-OUT-DADOS-1205.
+
+           PERFORM 1000-ROTINA-PRINCIPAL.
+
+           GO TO 0000-PROCESSAR-TRANSACAO.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0050-CHAMAR-POOL5000-COM-RETRY  SECTION.
+      *----------------------------------------------------------------*
+      *    CHAMA A POOL5000 E, SE O STATUS DEVOLVIDO EM LNK-IO-STATUS/  *
+      *    LNK-ALT-STATUS FOR TRANSITORIO, TENTA NOVAMENTE ATE          *
+      *    WRK-POOL5000-MAX-TENTAT VEZES ANTES DE DESISTIR.             *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-POOL5000-TENTATIVAS.
+
+           PERFORM WITH TEST AFTER
+                     UNTIL NOT (LNK-IO-STATUS-TRANSIT OR
+                                LNK-ALT-STATUS-TRANSIT)
+                     OR    WRK-POOL5000-TENTATIVAS
+                           NOT LESS WRK-POOL5000-MAX-TENTAT
+               PERFORM 0060-CHAMAR-POOL5000
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       0050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0060-CHAMAR-POOL5000            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'POOL5000'             USING WRK-VERSAO
+                                             WRK-FUNCAO
+                                             LNK-IO-PCB
+                                             LNK-ALT-PCB
+                                             WRK-MENSAGEM
+                                             WRK-TELA
+                                             WRK-COD-USER
+                                             WRK-COD-DEPTO.
+
+           ADD 1                       TO WRK-POOL5000-TENTATIVAS.
+
+           PERFORM 0070-REGISTRAR-STATUS-POOL5000.
+
+      *----------------------------------------------------------------*
+       0060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       0070-REGISTRAR-STATUS-POOL5000  SECTION.
+      *----------------------------------------------------------------*
+      *    REGISTRA O STATUS DA POOL5000 NO LOG DE AUDITORIA (BRAD7110)*
+      *    A CADA CHAMADA, INDEPENDENTE DO RESULTADO. USA UMA AREA DE  *
+      *    ERRO PROPRIA (WRK-ERRO-POOL5000) PARA NAO INTERFERIR NA     *
+      *    ERRO-AREA COMPARTILHADA COM 9999-PROCESSAR-ROTINA-ERRO.     *
+      *----------------------------------------------------------------*
+
+           MOVE LNK-IO-STATUS          TO WRK-POOL-LOG-IO-STATUS.
+           MOVE LNK-ALT-STATUS         TO WRK-POOL-LOG-ALT-STATUS.
+           MOVE WRK-POOL5000-TENTATIVAS
+                                       TO WRK-POOL-LOG-TENTATIVA.
+
+           MOVE 'CADU1205'             TO WRK-EP-PGM.
+           MOVE 'POOL5000'             TO WRK-EP-MODULO.
+           MOVE WRK-COD-USER           TO WRK-EP-COD-USER.
+           MOVE WRK-COD-DEPTO          TO WRK-EP-COD-DEPTO.
+           MOVE 'IMS'                  TO WRK-EP-TIPO-ACESSO.
+           MOVE WRK-POOL5000-STATUS-AREA
+                                       TO WRK-EP-TEXTO.
+
+           CALL 'BRAD7110'             USING WRK-ERRO-POOL5000
+                                             WRK-POOL5000-STATUS-AREA.
+
+      *----------------------------------------------------------------*
+       0070-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINA PRINCIPAL                                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CADU1205T'            TO  WRK-TELA.
+
+           IF  WRK-TRANSACAO           NOT EQUAL 'CADU1205'
+               PERFORM 1100-RECEBER-CONTROLE
+           ELSE
+               PERFORM 1200-PROCESSAR-CADU1205
+           END-IF.
+
+           IF  WRK-TELA                EQUAL 'CADU1205T'
+               PERFORM 1300-PROCESSAR-BRAD0660
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * RECEBE CONTROLE DO PROGRAMA                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1100-RECEBER-CONTROLE           SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-AREA-CADU8000.
+
+           MOVE WRK-MENSAGEM(1:LENGTH  OF WRK-COMU-AREA)
+                                       TO WRK-COMU-AREA.
+           MOVE 'A854'                 TO WRK-COD-MENSAGEM-8000.
+
+           PERFORM 1110-ACESSAR-CADU8000.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ACESSO AO MODULO CADU8000 PARA OBTER MENSAGENS                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1110-ACESSAR-CADU8000           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CADU8000'                 TO WRK-MODULO.
+           MOVE WRK-COD-USER               TO WRK-COD-USER-8000.
+           MOVE WRK-COD-DEPTO               TO WRK-COD-DEPTO-8000.
+
+           CALL WRK-MODULO                 USING WRK-AREA-CADU8000.
+
+           IF  WRK-RETURN-CODE-8000        EQUAL 03
+               MOVE WRK-ERRO-AREA-8000     TO ERRO-AREA
+               MOVE WRK-SQLCA-8000         TO WRK-SQLCA
+               MOVE 'CADU8000'             TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           MOVE WRK-MENSAGEM-SAIDA-8000    TO WRK-OUT-MENSA-1205.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * TRATAMENTO DE PFS DA TELA DE MANUTENCAO EM LOTE                *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1200-PROCESSAR-CADU1205         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-MENSAGEM(1:LENGTH      OF WRK-INPUT-1205)
+                                           TO WRK-INPUT-1205.
+
+           EVALUATE TRUE
+
+               WHEN ((WRK-INP-PFK-1205     EQUAL 'H')     OR
+                     (WRK-INP-PFK-1205     EQUAL '.'      AND
+                      WRK-INP-COMANDO-1205 EQUAL 'PFK01'))
+                      MOVE WRK-INP-MENSA-1205
+                                           TO WRK-OUT-MENSA-1205
+
+               WHEN (WRK-INP-PFK-1205      EQUAL '.' AND
+                     WRK-INP-COMANDO-1205  EQUAL 'PFK02')
+                     PERFORM 1210-TRATAR-DESCONEXAO
+
+               WHEN  WRK-INP-PFK-1205      EQUAL '3' OR
+                    (WRK-INP-PFK-1205      EQUAL '.' AND
+                     WRK-INP-COMANDO-1205  EQUAL 'PFK03')
+                     PERFORM 1230-RETORNAR-CHAMADOR
+
+               WHEN  WRK-INP-PFK-1205      EQUAL '.'
+                     PERFORM 1220-TRATAR-ENTER
+
+               WHEN OTHER
+                     INITIALIZE WRK-AREA-CADU8000
+                     MOVE 'E717'           TO WRK-COD-MENSAGEM-8000
+                     PERFORM 1110-ACESSAR-CADU8000
+                     MOVE WRK-49345        TO WRK-OUT-COMANDO-ATTR-1205
+
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * DESCONEXAO                                                     *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1210-TRATAR-DESCONEXAO          SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-COMU-AREA.
+
+           MOVE WRK-CHNG                   TO WRK-FUNCAO.
+           MOVE LENGTH OF WRK-COMU-AREA    TO WRK-COMU-LL.
+           MOVE 'CADU1205'                 TO WRK-TELA
+                                              WRK-COMU-TRANCODE.
+           MOVE 'DISC'                     TO WRK-COMU-COMANDO.
+           MOVE WRK-COMU-AREA              TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * TRATAMENTO DE <ENTER> - APLICA AS ATE 5 LINHAS EM UMA PASSADA  *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1220-TRATAR-ENTER               SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN I-O CADACLIE-VSAM.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '00'
+               CONTINUE
+           ELSE
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE WRK-FS-CADAVSAM    TO ERR-TEXTO
+               MOVE 'CADACLIE-VSAM'    TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 5
+               PERFORM 1226-PROCESSAR-LINHA
+           END-PERFORM.
+
+           CLOSE CADACLIE-VSAM.
+
+           INITIALIZE WRK-AREA-CADU8000.
+           MOVE 'A854'                 TO WRK-COD-MENSAGEM-8000.
+           PERFORM 1110-ACESSAR-CADU8000.
+
+      *----------------------------------------------------------------*
+       1220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ATUALIZA (OU CONFIRMA A AUSENCIA DE) UMA LINHA DO LOTE         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1226-PROCESSAR-LINHA            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO WRK-LINHA-VAZIA.
+
+           IF  WRK-INP-AGENCIA-1205(WRK-IDX) EQUAL ZEROS AND
+               WRK-INP-RAZAO-1205(WRK-IDX)   EQUAL ZEROS AND
+               WRK-INP-CONTA-1205(WRK-IDX)   EQUAL ZEROS
+               MOVE 'S'                TO WRK-LINHA-VAZIA
+           END-IF.
+
+           IF  WRK-LINHA-EM-BRANCO
+               MOVE ZEROS               TO WRK-OUT-CONTA-1205(WRK-IDX)
+               MOVE SPACES              TO WRK-OUT-STATUS-1205(WRK-IDX)
+               GO TO 1226-99-FIM
+           END-IF.
+
+           MOVE WRK-INP-CONTA-1205(WRK-IDX)
+                                        TO WRK-OUT-CONTA-1205(WRK-IDX).
+
+           MOVE ZEROS                  TO CAD-AGENCIA
+                                           CAD-RAZAO
+                                           CAD-CONTA.
+           MOVE WRK-INP-AGENCIA-1205(WRK-IDX) TO CAD-AGENCIA.
+           MOVE WRK-INP-RAZAO-1205(WRK-IDX)   TO CAD-RAZAO.
+           MOVE WRK-INP-CONTA-1205(WRK-IDX)   TO CAD-CONTA.
+
+           READ CADACLIE-VSAM
+                KEY IS CAD-CHAVE
+                INVALID KEY
+                MOVE '23'               TO WRK-FS-CADAVSAM
+                NOT INVALID KEY
+                MOVE '00'               TO WRK-FS-CADAVSAM
+           END-READ.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '23'
+               MOVE WRK-STATUS-NAO-ENCONTRADO
+                                        TO WRK-OUT-STATUS-1205(WRK-IDX)
+               GO TO 1226-99-FIM
+           END-IF.
+
+           IF  WRK-FS-CADAVSAM         NOT EQUAL '00'
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE WRK-FS-CADAVSAM    TO ERR-TEXTO
+               MOVE 'CADACLIE-VSAM'    TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           IF  NOT WRK-INP-TIPO-TELEFONE(WRK-IDX) AND
+               NOT WRK-INP-TIPO-FAX(WRK-IDX)
+               MOVE WRK-STATUS-TIPO-INVALIDO
+                                        TO WRK-OUT-STATUS-1205(WRK-IDX)
+               GO TO 1226-99-FIM
+           END-IF.
+
+           IF  WRK-INP-TIPO-TELEFONE(WRK-IDX)
+               MOVE WRK-INP-DDD-1205(WRK-IDX)    TO CAD-DDD-FONE
+               MOVE WRK-INP-NUMERO-1205(WRK-IDX) TO CAD-NRO-FONE
+           ELSE
+               MOVE WRK-INP-DDD-1205(WRK-IDX)    TO CAD-DDD-FAX
+               MOVE WRK-INP-NUMERO-1205(WRK-IDX) TO CAD-NRO-FAX
+           END-IF.
+
+           CALL 'BRAD7200'             USING CAD-CGC-CPF
+                                             WRK-COD-RETORNO-7200
+                                             WRK-COD-MENSAGEM-7200.
+
+           IF  WRK-CGC-INVALIDO-7200
+               MOVE WRK-STATUS-CPF-INVALIDO
+                                        TO WRK-OUT-STATUS-1205(WRK-IDX)
+               GO TO 1226-99-FIM
+           END-IF.
+
+           REWRITE REG-CADACLIE.
+
+           IF  WRK-FS-CADAVSAM         EQUAL '00'
+               MOVE WRK-STATUS-ATUALIZADO
+                                        TO WRK-OUT-STATUS-1205(WRK-IDX)
+           ELSE
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE WRK-FS-CADAVSAM    TO ERR-TEXTO
+               MOVE 'CADACLIE-VSAM'    TO ERR-MODULO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1226-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * RETORNAR AO PROGRAMA CHAMADOR (CADU1201)                       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1230-RETORNAR-CHAMADOR          SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE WRK-COMU-AREA.
+
+           MOVE WRK-CHNG                   TO WRK-FUNCAO.
+           MOVE LENGTH OF WRK-COMU-AREA    TO WRK-COMU-LL.
+           MOVE 'CADU1205'                 TO WRK-COMU-TRANCODE.
+           MOVE 'CADU1201'                 TO WRK-TELA.
+           MOVE WRK-COMU-AREA              TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ENVIAR TELA                                                    *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       1300-PROCESSAR-BRAD0660         SECTION.
+      *----------------------------------------------------------------*
+
+           CALL 'BRAD0660'             USING WRK-OUTPUT-1205
+                                             WRK-660-CADU1205T.
+
+           IF  RETURN-CODE             NOT EQUAL ZEROS
+               MOVE 'APL'              TO ERR-TIPO-ACESSO
+               MOVE RETURN-CODE        TO WRK-RETURN-CODE
+               MOVE 10                 TO WRK-LOCAL-ERRO
+               MOVE WRK-ERRO-BRAD0660  TO ERR-TEXTO
+               PERFORM 9999-PROCESSAR-ROTINA-ERRO
+           END-IF.
+
+           MOVE WRK-ISRT               TO WRK-FUNCAO.
+           MOVE WRK-OUTPUT-1205        TO WRK-MENSAGEM.
+
+      *----------------------------------------------------------------*
+       1300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * SAIR DO PROGRAMA                                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * ROTINA DE ERRO                                                 *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       9999-PROCESSAR-ROTINA-ERRO      SECTION.
+      *----------------------------------------------------------------*
+
+           IF  ERR-MODULO              EQUAL SPACES
+               MOVE 'SENHAS02'         TO ERR-PGM
+               MOVE 'CADU1205'         TO ERR-MODULO
+           ELSE
+               MOVE 'CADU1205'         TO ERR-PGM
+           END-IF.
+
+           MOVE WRK-COD-USER           TO ERR-COD-USER.
+           MOVE WRK-COD-DEPTO          TO ERR-COD-DEPTO.
+
+           IF  ERR-TIPO-ACESSO         EQUAL 'DB2'
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+                                             WRK-SQLCA
+           ELSE
+               CALL 'BRAD7110'         USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS
+               CALL 'BRAD7100'         USING LNK-IO-PCB
+                                             ERRO-AREA
+                                             LNK-ALT-PCB
+           END-IF.
+
+           PERFORM 2000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
