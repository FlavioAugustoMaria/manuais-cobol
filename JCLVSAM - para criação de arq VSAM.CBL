@@ -1,35 +1,92 @@
-//==>> JCL PARA CRIACAO DE ARQUIVO VSAM
-//==>> INFORMAR EM 'RECODRSIZE' O TAMANHO TOTAL DO ARQUIVO.
-//==>> INFORMAR EM 'KEYS' O TAMANHO TOTAL DA CHAVE DO ARQUIVO.
-//==>> OS DEMAIS DADOS PERMANECEM INALTERADOS.
+//==>> JCL PARA CRIACAO DO CLUSTER VSAM (KSDS) DO CADACLIE.
+//==>> CHAVE = CAD-CHAVE (CAD-AGENCIA+CAD-RAZAO+CAD-CONTA, COMP-3),
+//==>> OFFSET 0, LENGTH 10 - CONFORME LAYOUT REG-CADACLIE (I#CADREG).
+//==>> RECORDSIZE = 180 (REGISTRO FIXO, SEM OCCURS DEPENDING ON).
+//==>>
+//==>> DIMENSIONAMENTO DO ESPACO (VOLUMETRIA ESPERADA):
+//==>>   - BASE DE CLIENTES ESTIMADA: 2.000.000 DE CONTAS, COM 20% DE
+//==>>     FOLGA PARA CRESCIMENTO -> 2.400.000 REGISTROS A PLANEJAR.
+//==>>     (SEM UM NUMERO OFICIAL DE VOLUMETRIA NESTE REPOSITORIO, ESTE
+//==>>     E O TAMANHO DE REFERENCIA ADOTADO PARA O CALCULO ABAIXO -
+//==>>     REVISAR SE A CARTEIRA REAL DE CLIENTES FOR DIFERENTE.)
+//==>>   - DISPOSITIVO 3390: ~56.664 BYTES UTEIS/TRACK, 15 TRACKS/CIL.
+//==>>   - CLUSTER PRINCIPAL (CI 8192, FREESPACE 10 10):
+//==>>       REGS/CI  = (8192 * 0,90) DIV 180        =  40
+//==>>       CI/TRACK =  56664 DIV 8192              =   6
+//==>>       REGS/CIL =  40 * 6 * 15                 = 3.600
+//==>>       CILINDROS PRIMARIOS = 2.400.000 / 3.600  =   667 (ARREDONDADO)
+//==>>       CILINDROS SECUNDARIOS (10% DO PRIMARIO)  =    67
+//==>>   - AIX POR CPF/CNPJ (CI 4096, FREESPACE 10 10, REGISTRO 20 BYTES):
+//==>>     REGISTRO = CHAVE ALTERNATIVA (10 BYTES, CAD-CGC-CPF) + CHAVE
+//==>>     PRIMARIA (10 BYTES, CAD-CHAVE) POR OCORRENCIA - MINIMO EXIGIDO
+//==>>     PELO IDCAMS PARA UM AIX NONUNIQUEKEY (ERA 14, INSUFICIENTE).
+//==>>       REGS/CI  = (4096 * 0,90) DIV 20         =  184
+//==>>       CI/TRACK =  56664 DIV 4096              =   13
+//==>>       REGS/CIL = 184 * 13 * 15                = 35.880
+//==>>       CILINDROS PRIMARIOS = 2.400.000 / 35.880 =    67 (ARREDONDADO)
+//==>>       CILINDROS SECUNDARIOS (10% DO PRIMARIO)  =     7
 
 
 //ENTRAR NO DIRETORIO: PR.GERAL.JOBLIB(JOB200V)
 //COPIAR O JOB ABAIXO E SUBMETER
 
 
-//PR17VSAM JOB ,'PRIME31',CLASS=C,MSGCLASS=X,NOTIFY=PRIME31,            
-//         RESTART=STEP001                                              
+//PR17VSAM JOB ,'PRIME31',CLASS=C,MSGCLASS=X,NOTIFY=PRIME31,
+//         RESTART=STEP001
 //*--------------------------------------------------------------------*
-//*              JOB DE CRIACAO DE ARQUIVO VSAM                        *
+//*              JOB DE CRIACAO DO ARQUIVO VSAM CADACLIE                *
 //*--------------------------------------------------------------------*
-//STEP001  EXEC PGM=IDCAMS,COND=(0,NE)                                  
-//SYSPRINT DD   SYSOUT=*                                                
-//SYSIN    DD  *                                                        
-   DELETE PR.GERAL.TEMP.ISPPARMX PURGE CLUSTER                          
-        IF MAXCC NE 0 THEN SET MAXCC = 0                                
-        DEFINE CLUSTER (NAME(PR.GERAL.TEMP.ISPPARMX)    -               
-                 CYLINDERS            (3,2)             -               
-                 VOL (PR39T7)                           -               
-                 CONTROLINTERVALSIZE  (8192)            -               
-                 INDEXED                                -               
-                 KEYS                 (02 0)            -               
-                 RECORDSIZE           (256 256)         -               
-                 REUSE                                  -               
-                 LOG(NONE)                              -               
-                 BWO(NO)                                -               
-                 SHAREOPTIONS         (2 3))            -               
-          DATA  (NAME(PR.GERAL.TEMP.ISPPARMX.DATA)      -               
-                 CONTROLINTERVALSIZE(8192))             -               
-          INDEX (NAME(PR.GERAL.TEMP.ISPPARMX.INDEX)     -               
-                  CONTROLINTERVALSIZE(1024))                            
+//STEP001  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD  *
+   DELETE PR.GERAL.CADACLIE.KSDS PURGE CLUSTER
+        IF MAXCC NE 0 THEN SET MAXCC = 0
+        DEFINE CLUSTER (NAME(PR.GERAL.CADACLIE.KSDS)    -
+                 CYLINDERS            (667,67)          -
+                 VOL (PR39T7)                           -
+                 CONTROLINTERVALSIZE  (8192)            -
+                 FREESPACE            (10 10)           -
+                 INDEXED                                -
+                 KEYS                 (10 0)            -
+                 RECORDSIZE           (180 180)         -
+                 REUSE                                  -
+                 LOG(NONE)                              -
+                 BWO(NO)                                -
+                 SHAREOPTIONS         (2 3))            -
+          DATA  (NAME(PR.GERAL.CADACLIE.KSDS.DATA)      -
+                 CONTROLINTERVALSIZE(8192))             -
+          INDEX (NAME(PR.GERAL.CADACLIE.KSDS.INDEX)     -
+                  CONTROLINTERVALSIZE(1024))
+/*
+//*--------------------------------------------------------------------*
+//*    INDICE ALTERNATIVO (AIX) POR CAD-CGC-CPF, PERMITINDO A          *
+//*    CONSULTA DIRETA POR CPF/CNPJ (CADU1204). CHAVE = CAD-CGC-CPF    *
+//*    (CAD-PRINCIPAL+CAD-FILIAL+CAD-CTLE), OFFSET 11, LENGTH 10 -     *
+//*    CONFORME LAYOUT REG-CADACLIE (I#CADREG). WITH DUPLICATES, POIS  *
+//*    NADA GARANTE UM UNICO REGISTRO POR CPF/CNPJ (MAIS DE UMA CONTA  *
+//*    PARA O MESMO TITULAR).                                          *
+//*--------------------------------------------------------------------*
+        DEFINE AIX  (NAME(PR.GERAL.CADACLIE.CPF.AIX)     -
+                 RELATE(PR.GERAL.CADACLIE.KSDS)          -
+                 CYLINDERS            (67,7)             -
+                 VOL (PR39T7)                             -
+                 CONTROLINTERVALSIZE  (4096)             -
+                 FREESPACE            (10 10)            -
+                 INDEXED                                 -
+                 KEYS                 (10 11)            -
+                 RECORDSIZE           (20 20)            -
+                 NONUNIQUEKEY                             -
+                 UPGRADE                                  -
+                 REUSE                                    -
+                 SHAREOPTIONS         (2 3))              -
+          DATA  (NAME(PR.GERAL.CADACLIE.CPF.AIX.DATA)     -
+                 CONTROLINTERVALSIZE(4096))               -
+          INDEX (NAME(PR.GERAL.CADACLIE.CPF.AIX.INDEX)    -
+                  CONTROLINTERVALSIZE(1024))
+
+        DEFINE PATH (NAME(PR.GERAL.CADACLIE.CPF.PATH)    -
+                 PATHENTRY(PR.GERAL.CADACLIE.CPF.AIX))
+
+        BLDINDEX INFILE(PR.GERAL.CADACLIE.KSDS) -
+                 OUTFILE(PR.GERAL.CADACLIE.CPF.AIX)
+/*
