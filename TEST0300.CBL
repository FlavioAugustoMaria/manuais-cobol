@@ -37,9 +37,12 @@
                                                                         
        FILE-CONTROL.  
        
-           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE                  
-                      FILE STATUS      IS WRK-FS-CADACLIE.               
-                                                                        
+           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE
+                      FILE STATUS      IS WRK-FS-CADACLIE.
+
+           SELECT CKPCLIE   ASSIGN     TO UT-S-CKPCLIE
+                      FILE STATUS      IS WRK-FS-CKPCLIE.
+
       *================================================================*
        DATA DIVISION.
       *================================================================*
@@ -58,10 +61,24 @@
            LABEL RECORD IS STANDARD                                     
            BLOCK CONTAINS 0 RECORDS.                                    
                                                                         
-       01  FD-CADACLIE                  PIC  X(180).                     
-                                                          
+       01  FD-CADACLIE                  PIC  X(180).
+
+      *----------------------------------------------------------------*
+      *    CHECKPOINT :  ULTIMA CHAVE PROCESSADA + CONTADOR DE LEITURA *
+      *                  ORG. SEQUENCIAL   -   LRECL = 15              *
+      *----------------------------------------------------------------*
+
+       FD  CKPCLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-CKPCLIE.
+           05  CKP-CHAVE                PIC  X(010).
+           05  CKP-CONTADOR             PIC  9(009)      COMP-3.
+
       *----------------------------------------------------------------*
-       WORKING-STORAGE                 SECTION.                         
+       WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -76,17 +93,30 @@
 
        77  WRK-ABRIR                   PIC  X(001)         VALUE 'S'.
        77  WRK-FECHAR                  PIC  X(001)         VALUE 'N'.
-       77  WRK-PGM                     PIC  X(008)         VALUE        
-           'TEST0300'.                                                  
-       77  WRK-BATCH                   PIC  X(008)         VALUE        
-           'BATCH'.                                                     
-                   
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'TEST0300'.
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+
       *----------------------------------------------------------------*
-       01  FILLER                      PIC  X(050)         VALUE        
-           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.        
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DE CHECKPOINT/RESTART                 ***'.
       *----------------------------------------------------------------*
-                                                                        
+
+       77  WRK-CKP-INTERVALO           PIC  9(009) COMP    VALUE 1000.
+       77  WRK-CONT-LEITURA            PIC  9(009) COMP    VALUE ZEROS.
+       77  WRK-MODO-RESTART            PIC  X(001)         VALUE 'N'.
+           88  WRK-EM-RESTART                              VALUE 'S'.
+       77  WRK-CKP-CHAVE-SAVE          PIC  X(010)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.
+      *----------------------------------------------------------------*
+
        01  WRK-FS-CADACLIE             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-CKPCLIE              PIC  X(002)         VALUE SPACES.
                                                                         
        01  WRK-ERRO-ARQUIVO.                                            
            05  FILLER                  PIC  X(005)         VALUE        
@@ -182,52 +212,151 @@
        1000-INICIALIZAR                SECTION.                         
       *----------------------------------------------------------------*
                              
-           INITIALIZE REG-CADACLIE.                                       
+           INITIALIZE REG-CADACLIE.
 
            IF  WRK-ABRIR               EQUAL 'S'
                OPEN INPUT CADACLIE
-               SET WRK-ABERTURA        TO TRUE                         
+               SET WRK-ABERTURA        TO TRUE
+               MOVE 'CADACLIE'         TO WRK-NOME-ARQUIVO
                PERFORM 1100-TESTAR-FILE-STATUS
-               MOVE 'N'                TO WRK-ABRIR               
-           END-IF.                                                          
+               PERFORM 1050-VERIFICAR-RESTART
+               MOVE 'N'                TO WRK-ABRIR
+           END-IF.
 
       *----------------------------------------------------------------*
-       1000-99-FIM.                    EXIT.                            
+       1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-       1100-TESTAR-FILE-STATUS          SECTION.                         
+       1050-VERIFICAR-RESTART          SECTION.
       *----------------------------------------------------------------*
-                                                                        
-           IF WRK-FS-CADACLIE          NOT EQUAL '00'                  
-              MOVE 'CADACLIE'          TO WRK-NOME-ARQUIVO              
-              MOVE 'APL'               TO ERR-TIPO-ACESSO               
-              MOVE WRK-FS-CADACLIE     TO WRK-FILE-STATUS               
-              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO                     
-              PERFORM 9999-ROTINA-ERRO                                  
-           END-IF.                                                      
-                                                                        
+      *    SE JA EXISTIR UM CHECKPOINT DE UMA EXECUCAO ANTERIOR (JOB   *
+      *    QUE ABENDOU E FOI RESUBMETIDO COM RESTART=STEP001), GRAVA A *
+      *    CHAVE DO ULTIMO REGISTRO PROCESSADO PARA REPOSICIONAR A     *
+      *    LEITURA SEQUENCIAL EM 2000-LER-ARQUIVO.                     *
       *----------------------------------------------------------------*
-       1100-99-FIM.                    EXIT.                            
+
+           MOVE 'N'                    TO WRK-MODO-RESTART.
+
+           OPEN INPUT CKPCLIE.
+
+           IF  WRK-FS-CKPCLIE          EQUAL '00'
+               READ CKPCLIE            INTO REG-CKPCLIE
+               IF  WRK-FS-CKPCLIE      EQUAL '00'
+                   MOVE CKP-CHAVE      TO WRK-CKP-CHAVE-SAVE
+                   MOVE CKP-CONTADOR   TO WRK-CONT-LEITURA
+                   SET WRK-EM-RESTART  TO TRUE
+               END-IF
+               CLOSE CKPCLIE
+               SET WRK-FECHAMENTO      TO TRUE
+               MOVE 'CKPCLIE'          TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-CKPCLIE     TO WRK-FS-CADACLIE
+               PERFORM 1100-TESTAR-FILE-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
-       2000-LER-ARQUIVO                SECTION.                         
+       1100-TESTAR-FILE-STATUS          SECTION.
       *----------------------------------------------------------------*
-                             
+
+           IF WRK-FS-CADACLIE          NOT EQUAL '00'
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE WRK-FS-CADACLIE     TO WRK-FILE-STATUS
+              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO                SECTION.
+      *----------------------------------------------------------------*
+      *    QUANDO EM MODO RESTART, DESCARTA OS REGISTROS JA GRAVADOS   *
+      *    NO CHECKPOINT DA EXECUCAO ANTERIOR ATE REPOSICIONAR NA      *
+      *    CHAVE ONDE O JOB PAROU, SO ENTAO ENTREGA O PROXIMO REGISTRO *
+      *    NAO PROCESSADO AO CHAMADOR.                                 *
+      *----------------------------------------------------------------*
+
+           PERFORM UNTIL NOT WRK-EM-RESTART
+               PERFORM 2010-LER-PROXIMO
+               IF  WRK-FECHAR          EQUAL 'S'
+                   EXIT PERFORM
+               END-IF
+               IF  CAD-CHAVE           EQUAL WRK-CKP-CHAVE-SAVE
+                   MOVE 'N'            TO WRK-MODO-RESTART
+               END-IF
+           END-PERFORM.
+
+           IF  NOT WRK-EM-RESTART
+               PERFORM 2010-LER-PROXIMO
+           END-IF.
+
+           IF  WRK-FECHAR              NOT EQUAL 'S'
+               ADD 1                   TO WRK-CONT-LEITURA
+               PERFORM 2050-GRAVAR-CHECKPOINT
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2010-LER-PROXIMO                SECTION.
+      *----------------------------------------------------------------*
+
            READ CADACLIE               INTO REG-CADACLIE.
-           
+
            IF WRK-FS-CADACLIE          EQUAL '10'
-              MOVE 'S'                 TO WRK-FECHAR                       
-              GO TO 2000-99-FIM                                       
-           END-IF.                                                       
-           
-           SET WRK-LEITURA                TO TRUE.                       
-           
-           PERFORM 1100-TESTAR-FILE-STATUS.                  
-           
+              MOVE 'S'                 TO WRK-FECHAR
+              GO TO 2010-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA                TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
       *----------------------------------------------------------------*
-       2000-99-FIM.                    EXIT.                            
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2050-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      *    A CADA WRK-CKP-INTERVALO REGISTROS ENTREGUES, GRAVA A CHAVE *
+      *    ATUAL NO ARQUIVO DE CHECKPOINT PARA UM EVENTUAL RESTART.    *
+      *----------------------------------------------------------------*
+
+           IF  FUNCTION MOD(WRK-CONT-LEITURA, WRK-CKP-INTERVALO)
+                                       EQUAL ZEROS
+               MOVE CAD-CHAVE          TO CKP-CHAVE
+               MOVE WRK-CONT-LEITURA   TO CKP-CONTADOR
+
+               OPEN OUTPUT CKPCLIE
+               SET WRK-ABERTURA        TO TRUE
+               MOVE 'CKPCLIE'          TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-CKPCLIE     TO WRK-FS-CADACLIE
+               PERFORM 1100-TESTAR-FILE-STATUS
+
+               WRITE REG-CKPCLIE
+               SET WRK-GRAVACAO        TO TRUE
+               MOVE WRK-FS-CKPCLIE     TO WRK-FS-CADACLIE
+               PERFORM 1100-TESTAR-FILE-STATUS
+
+               CLOSE CKPCLIE
+               SET WRK-FECHAMENTO      TO TRUE
+               MOVE 'CKPCLIE'          TO WRK-NOME-ARQUIVO
+               MOVE WRK-FS-CKPCLIE     TO WRK-FS-CADACLIE
+               PERFORM 1100-TESTAR-FILE-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2050-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
                                                                         
       *----------------------------------------------------------------*
@@ -260,10 +389,13 @@
        9999-ROTINA-ERRO                SECTION.                         
       *----------------------------------------------------------------*
                                                                         
-           MOVE WRK-PGM                TO ERR-PGM.                      
-                                                                        
-           CALL 'BRAD7100'             USING WRK-BATCH                  
-                                             ERRO-AREA.                 
+           MOVE WRK-PGM                TO ERR-PGM.
+
+           CALL 'BRAD7110'             USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS.
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA.
                                                                         
            PERFORM 4000-FINALIZAR.                                                      
                                                                         
