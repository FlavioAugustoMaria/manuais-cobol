@@ -0,0 +1,37 @@
+//==>> JCL PARA CRIACAO DO CLUSTER VSAM (KSDS) DO CEPCAD.
+//==>> CHAVE = CEP-CHAVE (CEP-NRO-CEP+CEP-COMPL-CEP, COMP-3),
+//==>> OFFSET 0, LENGTH 5 - CONFORME LAYOUT REG-CEPCAD (I#CEPCAD).
+//==>> RECORDSIZE = 37 (REGISTRO FIXO). CARGA A CARGO DA AREA DE
+//==>> CADASTROS (CORREIOS/EMPRESA DE LOGISTICA), FORA DO ESCOPO
+//==>> DESTE JOB - AQUI SO CRIA O CLUSTER VAZIO.
+
+
+//ENTRAR NO DIRETORIO: PR.GERAL.JOBLIB(JOB202V)
+//COPIAR O JOB ABAIXO E SUBMETER
+
+
+//PR19VSAM JOB ,'PRIME31',CLASS=C,MSGCLASS=X,NOTIFY=PRIME31,
+//         RESTART=STEP001
+//*--------------------------------------------------------------------*
+//*              JOB DE CRIACAO DO ARQUIVO VSAM CEPCAD                  *
+//*--------------------------------------------------------------------*
+//STEP001  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD  *
+   DELETE PR.GERAL.CEPCAD.KSDS PURGE CLUSTER
+        IF MAXCC NE 0 THEN SET MAXCC = 0
+        DEFINE CLUSTER (NAME(PR.GERAL.CEPCAD.KSDS)      -
+                 CYLINDERS            (10,5)            -
+                 VOL (PR39T7)                           -
+                 CONTROLINTERVALSIZE  (4096)            -
+                 INDEXED                                -
+                 KEYS                 (5 0)             -
+                 RECORDSIZE           (37 37)           -
+                 REUSE                                  -
+                 LOG(NONE)                               -
+                 BWO(NO)                                -
+                 SHAREOPTIONS         (2 3))            -
+          DATA  (NAME(PR.GERAL.CEPCAD.KSDS.DATA)        -
+                 CONTROLINTERVALSIZE(4096))             -
+          INDEX (NAME(PR.GERAL.CEPCAD.KSDS.INDEX)       -
+                  CONTROLINTERVALSIZE(1024))
