@@ -0,0 +1,609 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD0310.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD0310                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  LISTAGEM IMPRESSA DO CADASTRO DE CLIENTES    *
+      *                   (CADACLIE) COM QUEBRA DE PAGINA E SUBTOTAIS  *
+      *                   POR POSTO DE SERVICO E RAMO DE ATIVIDADE.    *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CADREG - LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).       *
+      *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD7100 - MODULO TRATAMENTO DE ERRO.                       *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE
+                      FILE STATUS      IS WRK-FS-CADACLIE.
+
+           SELECT RELCLIE   ASSIGN     TO UT-S-RELCLIE
+                      FILE STATUS      IS WRK-FS-RELCLIE.
+
+           SELECT SRTCLIE   ASSIGN     TO UT-S-SRTCLIE.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INPUT  :  ARQUIVO DE ENTRADA                                *
+      *              ORG. SEQUENCIAL   -   LRECL = 180                 *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+      *    OUTPUT :  LISTAGEM DE CLIENTES                              *
+      *              ORG. SEQUENCIAL   -   LRECL = 132                 *
+      *----------------------------------------------------------------*
+
+       FD  RELCLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RELCLIE                  PIC  X(132).
+
+      *----------------------------------------------------------------*
+      *    SORT  :  ARQUIVO DE TRABALHO DA ORDENACAO INTERNA, USADO    *
+      *              PARA APRESENTAR CADACLIE ORDENADO POR POSTO DE    *
+      *              SERVICO (QUEBRA MAIOR) E RAMO DE ATIVIDADE        *
+      *              (QUEBRA MENOR) ANTES DA IMPRESSAO/SUBTOTAIS.      *
+      *----------------------------------------------------------------*
+
+       SD  SRTCLIE.
+
+       01  REG-SRTCLIE.
+           05  SRT-POSTO                PIC  9(03)  COMP-3.
+           05  SRT-RAMO                 PIC  9(05)  COMP-3.
+           05  SRT-REG-CADACLIE         PIC  X(180).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD0310                 ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** VARIAVEIS AUXILIARES                       ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-ABRIR                   PIC  X(001)         VALUE 'S'.
+       77  WRK-FECHAR                  PIC  X(001)         VALUE 'N'.
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'BRAD0310'.
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       77  WRK-LINHAS-POR-PAGINA       PIC  9(002) COMP    VALUE 55.
+       77  WRK-CONT-LINHAS             PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-CONT-PAGINA             PIC  9(004) COMP    VALUE ZEROS.
+       77  WRK-PRIMEIRO-REG            PIC  X(001)         VALUE 'S'.
+       77  WRK-FIM-CARGA               PIC  X(001)         VALUE 'N'.
+       77  WRK-TOT-GERAL               PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-TOT-POSTO               PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-TOT-RAMO                PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-SAVE-POSTO              PIC  9(003) COMP-3  VALUE ZEROS.
+       77  WRK-SAVE-RAMO               PIC  9(005) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHAS DE IMPRESSAO DA LISTAGEM            ***'.
+      *----------------------------------------------------------------*
+
+       01  LIN-CABECALHO-1.
+           05  FILLER                  PIC  X(032)         VALUE
+               'BRAD0310 - LISTAGEM DE CLIENTES'.
+           05  FILLER                  PIC  X(080)         VALUE SPACES.
+           05  FILLER                  PIC  X(008)         VALUE
+               'PAGINA: '.
+           05  LIN-1-PAGINA            PIC  ZZZ9.
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+
+       01  LIN-CABECALHO-2.
+           05  FILLER                  PIC  X(010)         VALUE
+               'AGENCIA'.
+           05  FILLER                  PIC  X(006)         VALUE SPACES.
+           05  FILLER                  PIC  X(007)         VALUE
+               'CONTA'.
+           05  FILLER                  PIC  X(006)         VALUE SPACES.
+           05  FILLER                  PIC  X(040)         VALUE
+               'NOME DO CLIENTE'.
+           05  FILLER                  PIC  X(040)         VALUE
+               'ENDERECO'.
+           05  FILLER                  PIC  X(023)         VALUE SPACES.
+
+       01  LIN-DETALHE.
+           05  LIN-DET-AGENCIA         PIC  ZZZZ9.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  LIN-DET-CONTA           PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  LIN-DET-NOME            PIC  X(040).
+           05  LIN-DET-ENDERECO        PIC  X(040).
+           05  FILLER                  PIC  X(023)         VALUE SPACES.
+
+       01  LIN-SUBTOTAL-RAMO.
+           05  FILLER                  PIC  X(020)         VALUE
+               'SUBTOTAL RAMO ATIV.:'.
+           05  LIN-STR-RAMO            PIC  ZZZZ9.
+           05  FILLER                  PIC  X(011)         VALUE
+               '  CLIENTES:'.
+           05  LIN-STR-QTDE            PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(083)         VALUE SPACES.
+
+       01  LIN-SUBTOTAL-POSTO.
+           05  FILLER                  PIC  X(020)         VALUE
+               'SUBTOTAL POSTO SERV:'.
+           05  LIN-STP-POSTO           PIC  ZZZ9.
+           05  FILLER                  PIC  X(011)         VALUE
+               '  CLIENTES:'.
+           05  LIN-STP-QTDE            PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(083)         VALUE SPACES.
+
+       01  LIN-TOTAL-GERAL.
+           05  FILLER                  PIC  X(022)         VALUE
+               'TOTAL GERAL CLIENTES:'.
+           05  LIN-TG-QTDE             PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(091)         VALUE SPACES.
+
+       01  LIN-BRANCO                  PIC  X(132)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-CADACLIE             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-RELCLIE              PIC  X(002)         VALUE SPACES.
+
+       01  WRK-ERRO-ARQUIVO.
+           05  FILLER                  PIC  X(005)         VALUE
+               'ERRO '.
+           05  WRK-OPERACAO            PIC  X(013)         VALUE SPACES.
+               88  WRK-ABERTURA                            VALUE
+                   ' NA ABERTURA '.
+               88  WRK-LEITURA                             VALUE
+                   ' NA  LEITURA '.
+               88  WRK-GRAVACAO                            VALUE
+                   ' NA GRAVACAO '.
+               88  WRK-FECHAMENTO                          VALUE
+                   'NO FECHAMENTO'.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' DO ARQUIVO '.
+           05  WRK-NOME-ARQUIVO        PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(017)         VALUE
+               ' - FILE STATUS = '.
+           05  WRK-FILE-STATUS         PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA BRAD7100                           ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           SORT SRTCLIE
+               ON ASCENDING KEY SRT-POSTO SRT-RAMO
+               INPUT PROCEDURE  IS 1500-CARREGAR-ORDENACAO
+               OUTPUT PROCEDURE IS 2000-PROCESSAR-ORDENADOS.
+
+           PERFORM 2600-IMPRIMIR-TOTAIS.
+
+           PERFORM 3000-FECHAR-ARQUIVO.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE REG-CADACLIE.
+
+           OPEN OUTPUT RELCLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'RELCLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-CADACLIE          NOT EQUAL '00'
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1500-CARREGAR-ORDENACAO         SECTION.
+      *----------------------------------------------------------------*
+      *    INPUT PROCEDURE DO SORT: LE CADACLIE NA ORDEM FISICA (CHAVE *
+      *    AGENCIA/RAZAO/CONTA) E LIBERA CADA REGISTRO PARA A          *
+      *    ORDENACAO POR POSTO DE SERVICO (MAIOR) / RAMO DE ATIVIDADE  *
+      *    (MENOR), CHAVES DA QUEBRA DE CONTROLE DO RELATORIO.         *
+      *----------------------------------------------------------------*
+
+           OPEN INPUT  CADACLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'CADACLIE'            TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE       TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 1510-LER-E-LIBERAR-CADACLIE.
+           PERFORM UNTIL WRK-FIM-CARGA EQUAL 'S'
+               PERFORM 1510-LER-E-LIBERAR-CADACLIE
+           END-PERFORM.
+
+           CLOSE CADACLIE.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1510-LER-E-LIBERAR-CADACLIE     SECTION.
+      *----------------------------------------------------------------*
+
+           READ CADACLIE               INTO REG-CADACLIE.
+
+           IF WRK-FS-CADACLIE          EQUAL '10'
+              MOVE 'S'                 TO WRK-FIM-CARGA
+              GO TO 1510-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA             TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE CAD-POSTO-SERV         TO SRT-POSTO.
+           MOVE CAD-RAMO-ATIV          TO SRT-RAMO.
+           MOVE REG-CADACLIE           TO SRT-REG-CADACLIE.
+           RELEASE REG-SRTCLIE.
+
+      *----------------------------------------------------------------*
+       1510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ORDENADOS        SECTION.
+      *----------------------------------------------------------------*
+      *    OUTPUT PROCEDURE DO SORT: DEVOLVE OS REGISTROS DE CADACLIE  *
+      *    JA ORDENADOS POR POSTO/RAMO E CONDUZ O MESMO FLUXO DE       *
+      *    QUEBRA DE CONTROLE + IMPRESSAO QUE ANTES LIA CADACLIE       *
+      *    DIRETAMENTE EM 2000-LER-ARQUIVO.                            *
+      *----------------------------------------------------------------*
+
+           PERFORM 2010-RETORNAR-ORDENADO.
+
+           PERFORM UNTIL WRK-FECHAR    EQUAL 'S'
+               PERFORM 2500-IMPRIMIR-DETALHE
+               PERFORM 2010-RETORNAR-ORDENADO
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2010-RETORNAR-ORDENADO          SECTION.
+      *----------------------------------------------------------------*
+
+           RETURN SRTCLIE
+               AT END
+                   MOVE 'S'            TO WRK-FECHAR
+                   GO TO 2010-99-FIM
+           END-RETURN.
+
+           MOVE SRT-REG-CADACLIE       TO REG-CADACLIE.
+
+           PERFORM 2100-CONTROLAR-QUEBRA.
+
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-CONTROLAR-QUEBRA           SECTION.
+      *----------------------------------------------------------------*
+      *    RAMO DE ATIVIDADE E QUEBRA MENOR DENTRO DO POSTO DE SERVICO *
+      *    (QUEBRA MAIOR): UMA TROCA DE POSTO SEMPRE FECHA O RAMO E O  *
+      *    POSTO CORRENTES; UMA TROCA DE RAMO SEM TROCA DE POSTO FECHA *
+      *    APENAS O RAMO.                                              *
+      *----------------------------------------------------------------*
+
+           IF  WRK-PRIMEIRO-REG        EQUAL 'S'
+               MOVE CAD-POSTO-SERV     TO WRK-SAVE-POSTO
+               MOVE CAD-RAMO-ATIV      TO WRK-SAVE-RAMO
+               MOVE 'N'                TO WRK-PRIMEIRO-REG
+           ELSE
+               IF  CAD-POSTO-SERV      NOT EQUAL WRK-SAVE-POSTO
+                   PERFORM 2610-IMPRIMIR-SUBTOTAL-RAMO
+                   PERFORM 2620-IMPRIMIR-SUBTOTAL-POSTO
+                   MOVE CAD-RAMO-ATIV  TO WRK-SAVE-RAMO
+                   MOVE CAD-POSTO-SERV TO WRK-SAVE-POSTO
+               ELSE
+                   IF  CAD-RAMO-ATIV   NOT EQUAL WRK-SAVE-RAMO
+                       PERFORM 2610-IMPRIMIR-SUBTOTAL-RAMO
+                       MOVE CAD-RAMO-ATIV TO WRK-SAVE-RAMO
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2500-IMPRIMIR-DETALHE           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-CONT-LINHAS         EQUAL ZEROS OR
+               WRK-CONT-LINHAS         >= WRK-LINHAS-POR-PAGINA
+               PERFORM 2510-IMPRIMIR-CABECALHO
+           END-IF.
+
+           MOVE CAD-AGENCIA            TO LIN-DET-AGENCIA.
+           MOVE CAD-CONTA              TO LIN-DET-CONTA.
+           MOVE CAD-NOME-CLIE          TO LIN-DET-NOME.
+           MOVE CAD-ENDERECO           TO LIN-DET-ENDERECO.
+
+           PERFORM 2700-GRAVAR-LINHA-DETALHE.
+
+           ADD 1                       TO WRK-TOT-GERAL
+                                           WRK-TOT-POSTO
+                                           WRK-TOT-RAMO.
+
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2510-IMPRIMIR-CABECALHO         SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-CONT-PAGINA.
+           MOVE WRK-CONT-PAGINA        TO LIN-1-PAGINA.
+
+           MOVE LIN-CABECALHO-1        TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-CABECALHO-2        TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE ZEROS                  TO WRK-CONT-LINHAS.
+
+      *----------------------------------------------------------------*
+       2510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2600-IMPRIMIR-TOTAIS            SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-PRIMEIRO-REG        EQUAL 'N'
+               PERFORM 2610-IMPRIMIR-SUBTOTAL-RAMO
+               PERFORM 2620-IMPRIMIR-SUBTOTAL-POSTO
+           END-IF.
+
+           MOVE LIN-BRANCO             TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE WRK-TOT-GERAL          TO LIN-TG-QTDE.
+           MOVE LIN-TOTAL-GERAL        TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       2600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2610-IMPRIMIR-SUBTOTAL-RAMO     SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-SAVE-RAMO          TO LIN-STR-RAMO.
+           MOVE WRK-TOT-RAMO           TO LIN-STR-QTDE.
+           MOVE LIN-SUBTOTAL-RAMO      TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE ZEROS                  TO WRK-TOT-RAMO.
+
+      *----------------------------------------------------------------*
+       2610-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2620-IMPRIMIR-SUBTOTAL-POSTO    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-SAVE-POSTO         TO LIN-STP-POSTO.
+           MOVE WRK-TOT-POSTO          TO LIN-STP-QTDE.
+           MOVE LIN-SUBTOTAL-POSTO     TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 2                       TO WRK-CONT-LINHAS.
+
+           MOVE ZEROS                  TO WRK-TOT-POSTO.
+
+      *----------------------------------------------------------------*
+       2620-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2700-GRAVAR-LINHA-DETALHE       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE LIN-DETALHE            TO REG-RELCLIE.
+           WRITE REG-RELCLIE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                       TO WRK-CONT-LINHAS.
+
+      *----------------------------------------------------------------*
+       2700-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-FECHAR-ARQUIVO             SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE RELCLIE.
+
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'RELCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ROTINA-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PGM                TO ERR-PGM.
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
