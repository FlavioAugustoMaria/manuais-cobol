@@ -0,0 +1,382 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD0330.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD0330                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  EXTRACAO EM ARQUIVO DELIMITADO (CSV) DO      *
+      *                   CADASTRO DE CLIENTES (CADACLIE) PARA CARGA   *
+      *                   NOTURNA NO CRM: CONTA, CPF/CNPJ, NOME,       *
+      *                   ENDERECO, TELEFONE, FAX, POSTO E RAMO DE     *
+      *                   ATIVIDADE.                                   *
+      *----------------------------------------------------------------*
+      *    DELIMITADOR.:  ';' (PONTO E VIRGULA) EM VEZ DE ',', JA QUE   *
+      *                   ESTE SISTEMA USA DECIMAL-POINT IS COMMA -    *
+      *                   UMA VIRGULA DENTRO DE UM CAMPO NUMERICO      *
+      *                   QUEBRARIA UM CSV DELIMITADO POR VIRGULA.     *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CADREG - LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).       *
+      *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD7100 - MODULO TRATAMENTO DE ERRO.                       *
+      *    BRAD7110 - MODULO DE LOG DE AUDITORIA.                      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE
+                      FILE STATUS      IS WRK-FS-CADACLIE.
+
+           SELECT EXTCLIE   ASSIGN     TO UT-S-EXTCLIE
+                      FILE STATUS      IS WRK-FS-EXTCLIE.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INPUT  :  ARQUIVO DE ENTRADA                                *
+      *              ORG. SEQUENCIAL   -   LRECL = 180                 *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+      *    OUTPUT :  EXTRACAO CSV PARA O CRM                           *
+      *              ORG. SEQUENCIAL   -   LRECL = 200                 *
+      *----------------------------------------------------------------*
+
+       FD  EXTCLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-EXTCLIE                  PIC  X(200).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD0330                 ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** VARIAVEIS AUXILIARES                       ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-FECHAR                  PIC  X(001)         VALUE 'N'.
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'BRAD0330'.
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+       77  WRK-TOT-EXTRAIDOS           PIC  9(007) COMP    VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHA DE CABECALHO DO CSV                  ***'.
+      *----------------------------------------------------------------*
+
+       01  LIN-CABECALHO-CSV           PIC  X(200)         VALUE
+           'AGENCIA;CONTA;CGC_CPF;NOME;ENDERECO;TELEFONE;FAX;POSTO;RAMO'.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHA DE DETALHE DO CSV                    ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-CGC-CPF-ED.
+           05  WRK-CGC-PRINCIPAL-ED    PIC  9(009).
+           05  WRK-CGC-FILIAL-ED       PIC  9(005).
+           05  WRK-CGC-CTLE-ED         PIC  9(002).
+
+       01  LIN-DETALHE-CSV.
+           05  LIN-CSV-AGENCIA         PIC  9(005).
+           05  LIN-CSV-SEP1            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-CONTA           PIC  9(007).
+           05  LIN-CSV-SEP2            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-CGC-CPF         PIC  9(016).
+           05  LIN-CSV-SEP3            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-NOME            PIC  X(040).
+           05  LIN-CSV-SEP4            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-ENDERECO        PIC  X(040).
+           05  LIN-CSV-SEP5            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-TELEFONE        PIC  X(013).
+           05  LIN-CSV-SEP6            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-FAX             PIC  X(013).
+           05  LIN-CSV-SEP7            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-POSTO           PIC  9(003).
+           05  LIN-CSV-SEP8            PIC  X(001)         VALUE ';'.
+           05  LIN-CSV-RAMO            PIC  9(005).
+           05  FILLER                  PIC  X(056)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MONTAGEM DO TELEFONE/FAX (DDD + NUMERO)    ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-TELEFONE-ED.
+           05  WRK-TEL-DDD-ED          PIC  X(004).
+           05  WRK-TEL-NRO-ED          PIC  9(009).
+
+       01  WRK-FAX-ED.
+           05  WRK-FAX-DDD-ED          PIC  X(004).
+           05  WRK-FAX-NRO-ED          PIC  9(009).
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-CADACLIE             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-EXTCLIE              PIC  X(002)         VALUE SPACES.
+
+       01  WRK-ERRO-ARQUIVO.
+           05  FILLER                  PIC  X(005)         VALUE
+               'ERRO '.
+           05  WRK-OPERACAO            PIC  X(013)         VALUE SPACES.
+               88  WRK-ABERTURA                            VALUE
+                   ' NA ABERTURA '.
+               88  WRK-LEITURA                             VALUE
+                   ' NA  LEITURA '.
+               88  WRK-GRAVACAO                            VALUE
+                   ' NA GRAVACAO '.
+               88  WRK-FECHAMENTO                          VALUE
+                   'NO FECHAMENTO'.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' DO ARQUIVO '.
+           05  WRK-NOME-ARQUIVO        PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(017)         VALUE
+               ' - FILE STATUS = '.
+           05  WRK-FILE-STATUS         PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA BRAD7100                           ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-LER-ARQUIVO.
+
+           PERFORM UNTIL WRK-FECHAR    EQUAL 'S'
+               PERFORM 2500-EXTRAIR-DETALHE
+               PERFORM 2000-LER-ARQUIVO
+           END-PERFORM.
+
+           PERFORM 3000-FECHAR-ARQUIVO.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE REG-CADACLIE.
+
+           OPEN INPUT  CADACLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'CADACLIE'            TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE       TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           OPEN OUTPUT EXTCLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'EXTCLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTCLIE        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTCLIE        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-CABECALHO-CSV     TO REG-EXTCLIE.
+           WRITE REG-EXTCLIE.
+           SET WRK-GRAVACAO           TO TRUE.
+           MOVE 'EXTCLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTCLIE        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTCLIE        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-CADACLIE          NOT EQUAL '00'
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-LER-ARQUIVO                SECTION.
+      *----------------------------------------------------------------*
+
+           READ CADACLIE               INTO REG-CADACLIE.
+
+           IF WRK-FS-CADACLIE          EQUAL '10'
+              MOVE 'S'                 TO WRK-FECHAR
+              GO TO 2000-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA             TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2500-EXTRAIR-DETALHE            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CAD-AGENCIA            TO LIN-CSV-AGENCIA.
+           MOVE CAD-CONTA              TO LIN-CSV-CONTA.
+
+           MOVE CAD-PRINCIPAL          TO WRK-CGC-PRINCIPAL-ED.
+           MOVE CAD-FILIAL             TO WRK-CGC-FILIAL-ED.
+           MOVE CAD-CTLE               TO WRK-CGC-CTLE-ED.
+           MOVE WRK-CGC-CPF-ED         TO LIN-CSV-CGC-CPF.
+
+           MOVE CAD-NOME-CLIE          TO LIN-CSV-NOME.
+           MOVE CAD-ENDERECO           TO LIN-CSV-ENDERECO.
+
+           INSPECT LIN-CSV-NOME        REPLACING ALL ';' BY SPACE.
+           INSPECT LIN-CSV-ENDERECO    REPLACING ALL ';' BY SPACE.
+
+           MOVE CAD-DDD-FONE           TO WRK-TEL-DDD-ED.
+           MOVE CAD-NRO-FONE           TO WRK-TEL-NRO-ED.
+           STRING FUNCTION TRIM(WRK-TEL-DDD-ED) DELIMITED BY SIZE
+                  WRK-TEL-NRO-ED       DELIMITED BY SIZE
+                  INTO LIN-CSV-TELEFONE
+           END-STRING.
+
+           MOVE CAD-DDD-FAX            TO WRK-FAX-DDD-ED.
+           MOVE CAD-NRO-FAX            TO WRK-FAX-NRO-ED.
+           STRING FUNCTION TRIM(WRK-FAX-DDD-ED) DELIMITED BY SIZE
+                  WRK-FAX-NRO-ED       DELIMITED BY SIZE
+                  INTO LIN-CSV-FAX
+           END-STRING.
+
+           MOVE CAD-POSTO-SERV         TO LIN-CSV-POSTO.
+           MOVE CAD-RAMO-ATIV          TO LIN-CSV-RAMO.
+
+           MOVE LIN-DETALHE-CSV        TO REG-EXTCLIE.
+           WRITE REG-EXTCLIE.
+
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'EXTCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                       TO WRK-TOT-EXTRAIDOS.
+
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-FECHAR-ARQUIVO             SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE CADACLIE.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           CLOSE EXTCLIE.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'EXTCLIE'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTCLIE         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTCLIE         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ROTINA-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PGM                TO ERR-PGM.
+
+           CALL 'BRAD7110'             USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS.
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
