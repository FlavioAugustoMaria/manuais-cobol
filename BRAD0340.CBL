@@ -0,0 +1,622 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD0340.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD0340                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  RECONCILIAR O CADASTRO DE CLIENTES            *
+      *                   (CADACLIE) COM UM EXTRATO EXTERNO DE STATUS   *
+      *                   DE CONTA (EXTSTAT), AMBOS CLASSIFICADOS EM    *
+      *                   ORDEM ASCENDENTE DE CHAVE (AGENCIA+RAZAO+     *
+      *                   CONTA), REPORTANDO:                          *
+      *                     - CONTAS QUE SO EXISTEM NO CADACLIE;        *
+      *                     - CONTAS QUE SO EXISTEM NO EXTSTAT;         *
+      *                     - CONTAS PRESENTES NOS DOIS ARQUIVOS MAS    *
+      *                       COM CAD-IDENTF-CTA/EXT-IDENTF-CTA         *
+      *                       DIVERGENTES.                              *
+      *                   NAO HAVIA ATE AQUI NENHUM CRUZAMENTO ENTRE    *
+      *                   ESTE CADASTRO E OUTRO SISTEMA DE REFERENCIA;  *
+      *                   ESTE PROGRAMA E O PRIMEIRO PASSO DESSE        *
+      *                   CONTROLE.                                     *
+      *----------------------------------------------------------------*
+      *    TECNICA.....:  CASAMENTO DE ARQUIVOS SEQUENCIAIS (MATCH/     *
+      *                   MERGE) PELA CHAVE, USANDO HIGH-VALUES COMO    *
+      *                   SENTINELA DE FIM-DE-ARQUIVO PARA SIMPLIFICAR  *
+      *                   O CONTROLE DO LACO DE COMPARACAO.             *
+      *----------------------------------------------------------------*
+      *    ARQUIVO EXTSTAT (EXTRATO EXTERNO DE STATUS DE CONTA):        *
+      *                   NAO HA UM LAYOUT OFICIAL DOCUMENTADO NESTE    *
+      *                   REPOSITORIO PARA O ARQUIVO DO OUTRO SISTEMA;  *
+      *                   ADOTADO UM LAYOUT MINIMO (CHAVE + STATUS),    *
+      *                   EM CAMPOS DISPLAY (NAO COMP-3), POR SER UM    *
+      *                   ARQUIVO DE INTERCAMBIO ENTRE SISTEMAS - E     *
+      *                   NAO O FORMATO INTERNO DO CADACLIE. REVISAR    *
+      *                   ESTE LAYOUT SE O EXTRATO REAL FOR DIFERENTE.  *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CADREG - LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).       *
+      *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD7100 - MODULO TRATAMENTO DE ERRO.                       *
+      *    BRAD7110 - MODULO DE LOG DE AUDITORIA.                      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE
+                      FILE STATUS      IS WRK-FS-CADACLIE.
+
+           SELECT EXTSTAT   ASSIGN     TO UT-S-EXTSTAT
+                      FILE STATUS      IS WRK-FS-EXTSTAT.
+
+           SELECT RELCONC   ASSIGN     TO UT-S-RELCONC
+                      FILE STATUS      IS WRK-FS-RELCONC.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INPUT  :  CADASTRO DE CLIENTES                              *
+      *              ORG. SEQUENCIAL   -   LRECL = 180                 *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+      *    INPUT  :  EXTRATO EXTERNO DE STATUS DE CONTA                *
+      *              ORG. SEQUENCIAL   -   LRECL = 020                 *
+      *----------------------------------------------------------------*
+
+       FD  EXTSTAT
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-EXTSTAT.
+           05  EXT-CHAVE.
+               10  EXT-AGENCIA          PIC  9(05).
+               10  EXT-RAZAO            PIC  9(05).
+               10  EXT-CONTA            PIC  9(07).
+           05  EXT-IDENTF-CTA           PIC  X(02).
+           05  FILLER                   PIC  X(01).
+
+      *----------------------------------------------------------------*
+      *    OUTPUT :  LISTAGEM DE DIVERGENCIAS DA RECONCILIACAO         *
+      *              ORG. SEQUENCIAL   -   LRECL = 132                 *
+      *----------------------------------------------------------------*
+
+       FD  RELCONC
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RELCONC                  PIC  X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD0340                 ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** VARIAVEIS AUXILIARES                       ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'BRAD0340'.
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+       77  WRK-LINHAS-POR-PAGINA       PIC  9(002) COMP    VALUE 55.
+       77  WRK-CONT-LINHAS             PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-CONT-PAGINA             PIC  9(004) COMP    VALUE ZEROS.
+       77  WRK-TOT-SO-CADACLIE         PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-TOT-SO-EXTSTAT          PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-TOT-DIVERGENTE          PIC  9(007) COMP    VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** CONTROLE DO CASAMENTO DE ARQUIVOS (MATCH)  ***'.
+      *----------------------------------------------------------------*
+      *    WRK-CHAVE-CADACLIE/WRK-CHAVE-EXTSTAT RECEBEM HIGH-VALUES    *
+      *    QUANDO O RESPECTIVO ARQUIVO CHEGA AO FIM, PARA QUE A         *
+      *    COMPARACAO DE CHAVES CONTINUE FUNCIONANDO SEM TRATAMENTO     *
+      *    ESPECIAL DE EOF DENTRO DA ROTINA DE COMPARACAO.              *
+      *----------------------------------------------------------------*
+
+       77  WRK-EOF-CADACLIE            PIC  X(001)         VALUE 'N'.
+           88  WRK-FIM-CADACLIE                            VALUE 'S'.
+       77  WRK-EOF-EXTSTAT             PIC  X(001)         VALUE 'N'.
+           88  WRK-FIM-EXTSTAT                              VALUE 'S'.
+       77  WRK-FIM-RECONCILIACAO       PIC  X(001)         VALUE 'N'.
+
+       01  WRK-CHAVE-CADACLIE.
+           05  WRK-CC-AGENCIA          PIC  9(005)         VALUE ZEROS.
+           05  WRK-CC-RAZAO            PIC  9(005)         VALUE ZEROS.
+           05  WRK-CC-CONTA            PIC  9(007)         VALUE ZEROS.
+
+       01  WRK-CHAVE-EXTSTAT.
+           05  WRK-CE-AGENCIA          PIC  9(005)         VALUE ZEROS.
+           05  WRK-CE-RAZAO            PIC  9(005)         VALUE ZEROS.
+           05  WRK-CE-CONTA            PIC  9(007)         VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHAS DE IMPRESSAO DA LISTAGEM            ***'.
+      *----------------------------------------------------------------*
+
+       01  LIN-CABECALHO-1.
+           05  FILLER                  PIC  X(036)         VALUE
+               'BRAD0340 - RECONCILIACAO CADACLIE X'.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' EXTSTAT    '.
+           05  FILLER                  PIC  X(064)         VALUE SPACES.
+           05  FILLER                  PIC  X(008)         VALUE
+               'PAGINA: '.
+           05  LIN-1-PAGINA            PIC  ZZZ9.
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+
+       01  LIN-CABECALHO-2.
+           05  FILLER                  PIC  X(009)         VALUE
+               'AGENCIA'.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  FILLER                  PIC  X(006)         VALUE
+               'RAZAO'.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  FILLER                  PIC  X(008)         VALUE
+               'CONTA'.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  FILLER                  PIC  X(010)         VALUE
+               'CAD-STAT'.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  FILLER                  PIC  X(010)         VALUE
+               'EXT-STAT'.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  FILLER                  PIC  X(040)         VALUE
+               'OCORRENCIA'.
+           05  FILLER                  PIC  X(034)         VALUE SPACES.
+
+       01  LIN-DETALHE.
+           05  LIN-DET-AGENCIA         PIC  ZZZZ9.
+           05  FILLER                  PIC  X(005)         VALUE SPACES.
+           05  LIN-DET-RAZAO           PIC  ZZZZ9.
+           05  FILLER                  PIC  X(005)         VALUE SPACES.
+           05  LIN-DET-CONTA           PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  LIN-DET-CAD-STAT        PIC  X(002).
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+           05  LIN-DET-EXT-STAT        PIC  X(002).
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+           05  LIN-DET-OCORRENCIA      PIC  X(040).
+           05  FILLER                  PIC  X(034)         VALUE SPACES.
+
+       01  LIN-TOTAIS.
+           05  FILLER                  PIC  X(024)         VALUE
+               'SO EXISTE EM CADACLIE: '.
+           05  LIN-TOT-SO-CADACLIE     PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(005)         VALUE SPACES.
+           05  FILLER                  PIC  X(023)         VALUE
+               'SO EXISTE NO EXTSTAT: '.
+           05  LIN-TOT-SO-EXTSTAT      PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(005)         VALUE SPACES.
+           05  FILLER                  PIC  X(024)         VALUE
+               'DIVERGENCIAS DE STATUS: '.
+           05  LIN-TOT-DIVERGENTE      PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(019)         VALUE SPACES.
+
+       01  LIN-BRANCO                  PIC  X(132)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-CADACLIE             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-EXTSTAT              PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-RELCONC              PIC  X(002)         VALUE SPACES.
+
+       01  WRK-ERRO-ARQUIVO.
+           05  FILLER                  PIC  X(005)         VALUE
+               'ERRO '.
+           05  WRK-OPERACAO            PIC  X(013)         VALUE SPACES.
+               88  WRK-ABERTURA                            VALUE
+                   ' NA ABERTURA '.
+               88  WRK-LEITURA                             VALUE
+                   ' NA  LEITURA '.
+               88  WRK-GRAVACAO                            VALUE
+                   ' NA GRAVACAO '.
+               88  WRK-FECHAMENTO                          VALUE
+                   'NO FECHAMENTO'.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' DO ARQUIVO '.
+           05  WRK-NOME-ARQUIVO        PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(017)         VALUE
+               ' - FILE STATUS = '.
+           05  WRK-FILE-STATUS         PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA BRAD7100                           ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-LER-CADACLIE.
+           PERFORM 2100-LER-EXTSTAT.
+
+           PERFORM UNTIL WRK-FIM-RECONCILIACAO EQUAL 'S'
+               PERFORM 2400-COMPARAR-CHAVES
+           END-PERFORM.
+
+           PERFORM 2600-IMPRIMIR-TOTAIS.
+
+           PERFORM 3000-FECHAR-ARQUIVO.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE REG-CADACLIE
+                      REG-EXTSTAT.
+
+           OPEN INPUT  CADACLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'CADACLIE'            TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE       TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           OPEN INPUT  EXTSTAT.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'EXTSTAT'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTSTAT        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTSTAT        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           OPEN OUTPUT RELCONC.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'RELCONC'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-CADACLIE          NOT EQUAL '00'
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * LEITURA DO CADACLIE - CHAVE VAI PARA HIGH-VALUES NO FIM         *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2000-LER-CADACLIE               SECTION.
+      *----------------------------------------------------------------*
+
+           READ CADACLIE               INTO REG-CADACLIE.
+
+           IF WRK-FS-CADACLIE          EQUAL '10'
+              SET WRK-FIM-CADACLIE     TO TRUE
+              MOVE HIGH-VALUES         TO WRK-CHAVE-CADACLIE
+              GO TO 2000-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA             TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE CAD-AGENCIA            TO WRK-CC-AGENCIA.
+           MOVE CAD-RAZAO              TO WRK-CC-RAZAO.
+           MOVE CAD-CONTA              TO WRK-CC-CONTA.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * LEITURA DO EXTSTAT - CHAVE VAI PARA HIGH-VALUES NO FIM          *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2100-LER-EXTSTAT                SECTION.
+      *----------------------------------------------------------------*
+
+           READ EXTSTAT                INTO REG-EXTSTAT.
+
+           IF WRK-FS-EXTSTAT           EQUAL '10'
+              SET WRK-FIM-EXTSTAT      TO TRUE
+              MOVE HIGH-VALUES         TO WRK-CHAVE-EXTSTAT
+              GO TO 2100-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA             TO TRUE.
+           MOVE 'EXTSTAT'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTSTAT         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTSTAT         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE EXT-AGENCIA            TO WRK-CE-AGENCIA.
+           MOVE EXT-RAZAO              TO WRK-CE-RAZAO.
+           MOVE EXT-CONTA              TO WRK-CE-CONTA.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      ******************************************************************
+      * COMPARA AS CHAVES DOS DOIS ARQUIVOS E DECIDE A OCORRENCIA       *
+      ******************************************************************
+      *----------------------------------------------------------------*
+       2400-COMPARAR-CHAVES            SECTION.
+      *----------------------------------------------------------------*
+
+           EVALUATE TRUE
+
+               WHEN WRK-FIM-CADACLIE   AND WRK-FIM-EXTSTAT
+                   MOVE 'S'            TO WRK-FIM-RECONCILIACAO
+
+               WHEN WRK-CHAVE-CADACLIE < WRK-CHAVE-EXTSTAT
+                   MOVE 'SO EXISTE EM CADACLIE'
+                                       TO LIN-DET-OCORRENCIA
+                   MOVE WRK-CC-AGENCIA TO LIN-DET-AGENCIA
+                   MOVE WRK-CC-RAZAO   TO LIN-DET-RAZAO
+                   MOVE WRK-CC-CONTA   TO LIN-DET-CONTA
+                   MOVE CAD-IDENTF-CTA TO LIN-DET-CAD-STAT
+                   MOVE SPACES         TO LIN-DET-EXT-STAT
+                   ADD 1               TO WRK-TOT-SO-CADACLIE
+                   PERFORM 2500-IMPRIMIR-DETALHE
+                   PERFORM 2000-LER-CADACLIE
+
+               WHEN WRK-CHAVE-EXTSTAT  < WRK-CHAVE-CADACLIE
+                   MOVE 'SO EXISTE NO EXTSTAT'
+                                       TO LIN-DET-OCORRENCIA
+                   MOVE WRK-CE-AGENCIA TO LIN-DET-AGENCIA
+                   MOVE WRK-CE-RAZAO   TO LIN-DET-RAZAO
+                   MOVE WRK-CE-CONTA   TO LIN-DET-CONTA
+                   MOVE SPACES         TO LIN-DET-CAD-STAT
+                   MOVE EXT-IDENTF-CTA TO LIN-DET-EXT-STAT
+                   ADD 1               TO WRK-TOT-SO-EXTSTAT
+                   PERFORM 2500-IMPRIMIR-DETALHE
+                   PERFORM 2100-LER-EXTSTAT
+
+               WHEN OTHER
+                   IF  CAD-IDENTF-CTA  NOT EQUAL EXT-IDENTF-CTA
+                       MOVE 'STATUS DIVERGENTE ENTRE OS DOIS ARQUIVOS'
+                                       TO LIN-DET-OCORRENCIA
+                       MOVE WRK-CC-AGENCIA
+                                       TO LIN-DET-AGENCIA
+                       MOVE WRK-CC-RAZAO
+                                       TO LIN-DET-RAZAO
+                       MOVE WRK-CC-CONTA
+                                       TO LIN-DET-CONTA
+                       MOVE CAD-IDENTF-CTA
+                                       TO LIN-DET-CAD-STAT
+                       MOVE EXT-IDENTF-CTA
+                                       TO LIN-DET-EXT-STAT
+                       ADD 1           TO WRK-TOT-DIVERGENTE
+                       PERFORM 2500-IMPRIMIR-DETALHE
+                   END-IF
+                   PERFORM 2000-LER-CADACLIE
+                   PERFORM 2100-LER-EXTSTAT
+
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2500-IMPRIMIR-DETALHE           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-CONT-LINHAS         EQUAL ZEROS OR
+               WRK-CONT-LINHAS         >= WRK-LINHAS-POR-PAGINA
+               PERFORM 2510-IMPRIMIR-CABECALHO
+           END-IF.
+
+           PERFORM 2700-GRAVAR-LINHA-DETALHE.
+
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2510-IMPRIMIR-CABECALHO         SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-CONT-PAGINA.
+           MOVE WRK-CONT-PAGINA        TO LIN-1-PAGINA.
+
+           WRITE REG-RELCONC           FROM LIN-CABECALHO-1.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           WRITE REG-RELCONC           FROM LIN-CABECALHO-2.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           WRITE REG-RELCONC           FROM LIN-BRANCO.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE ZEROS                  TO WRK-CONT-LINHAS.
+
+      *----------------------------------------------------------------*
+       2510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2600-IMPRIMIR-TOTAIS            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-TOT-SO-CADACLIE    TO LIN-TOT-SO-CADACLIE.
+           MOVE WRK-TOT-SO-EXTSTAT     TO LIN-TOT-SO-EXTSTAT.
+           MOVE WRK-TOT-DIVERGENTE     TO LIN-TOT-DIVERGENTE.
+
+           WRITE REG-RELCONC           FROM LIN-BRANCO.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           WRITE REG-RELCONC           FROM LIN-TOTAIS.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       2600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2700-GRAVAR-LINHA-DETALHE       SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE REG-RELCONC           FROM LIN-DETALHE.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                       TO WRK-CONT-LINHAS.
+
+           MOVE SPACES                 TO LIN-DET-OCORRENCIA
+                                           LIN-DET-CAD-STAT
+                                           LIN-DET-EXT-STAT.
+
+      *----------------------------------------------------------------*
+       2700-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-FECHAR-ARQUIVO             SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE CADACLIE.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           CLOSE EXTSTAT.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'EXTSTAT'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-EXTSTAT         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-EXTSTAT         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           CLOSE RELCONC.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'RELCONC'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELCONC         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELCONC         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ROTINA-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'BRAD0340'             TO ERR-PGM.
+           MOVE 'BRAD0340'             TO ERR-MODULO.
+
+           CALL 'BRAD7110'             USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS.
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
