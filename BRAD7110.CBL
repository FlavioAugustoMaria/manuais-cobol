@@ -0,0 +1,165 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD7110.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD7110                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  GRAVAR NO LOG DE ERROS/AUDITORIA COMPARTILHADO*
+      *                   (ERRLOG) UMA LINHA A CADA CHAMADA A BRAD7100, *
+      *                   TANTO PELOS PROGRAMAS BATCH (TEST0300) QUANTO *
+      *                   PELOS PROGRAMAS ONLINE (CADU1201), PARA       *
+      *                   PERMITIR UM RELATORIO DIARIO DE ERROS UNICO   *
+      *                   COBRINDO BATCH E ONLINE.                     *
+      *----------------------------------------------------------------*
+      *    USO.........:  CALL 'BRAD7110' USING ERRO-AREA               *
+      *                                          LNK-SQLCA-OU-STATUS    *
+      *                   IMEDIATAMENTE ANTES (OU DEPOIS) DA CHAMADA A  *
+      *                   BRAD7100 NA ROTINA DE ERRO DO PROGRAMA        *
+      *                   CHAMADOR. NAO FINALIZA O CHAMADOR - APENAS    *
+      *                   GRAVA O REGISTRO DE LOG E RETORNA (GOBACK).   *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100        *
+      *    I#BRAD7L - LAYOUT DO REGISTRO DO LOG DE ERROS/AUDITORIA      *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT ERRLOG    ASSIGN     TO UT-S-ERRLOG
+                      ORGANIZATION     IS SEQUENTIAL
+                      FILE STATUS      IS WRK-FS-ERRLOG.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    OUTPUT :  LOG DE ERROS/AUDITORIA COMPARTILHADO (BATCH+ONLINE)*
+      *              ORG. SEQUENCIAL   -   LRECL = 269                 *
+      *----------------------------------------------------------------*
+
+       FD  ERRLOG
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+           COPY 'I#BRAD7L'.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD7110                 ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-ERRLOG               PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+
+           COPY 'I#BRAD7C'.
+
+       01  LNK-SQLCA-OU-STATUS         PIC  X(136).
+
+      *================================================================*
+       PROCEDURE DIVISION            USING ERRO-AREA
+                                            LNK-SQLCA-OU-STATUS.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-GRAVAR-LOG.
+
+           PERFORM 3000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+      *    O LOG E COMPARTILHADO POR VARIOS PROGRAMAS/TRANSACOES, POR  *
+      *    ISSO CADA CHAMADA ABRE EM EXTEND (ACRESCENTA NO FIM); NA    *
+      *    PRIMEIRA GRAVACAO O ARQUIVO AINDA NAO EXISTE E O OPEN EXTEND*
+      *    RETORNA '35' - NESSE CASO CRIA O ARQUIVO COM OPEN OUTPUT.   *
+      *----------------------------------------------------------------*
+
+           OPEN EXTEND ERRLOG.
+
+           IF  WRK-FS-ERRLOG           EQUAL '35'
+               OPEN OUTPUT ERRLOG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-GRAVAR-LOG                 SECTION.
+      *----------------------------------------------------------------*
+      *    SE O ARQUIVO NAO PUDER SER ABERTO, A GRAVACAO DO LOG E      *
+      *    DESPREZADA SEM ACIONAR A ROTINA DE ERRO (EVITA RECURSAO     *
+      *    COM A PROPRIA BRAD7100/BRAD7110).                          *
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-ERRLOG           EQUAL '00'
+               MOVE ERR-PGM            TO LOG-PGM
+               MOVE ERR-MODULO         TO LOG-MODULO
+               MOVE ERR-COD-USER       TO LOG-COD-USER
+               MOVE ERR-COD-DEPTO      TO LOG-COD-DEPTO
+               MOVE ERR-TIPO-ACESSO    TO LOG-TIPO-ACESSO
+               MOVE LNK-SQLCA-OU-STATUS
+                                       TO LOG-FILE-STATUS-SQLCA
+               MOVE ERR-TEXTO          TO LOG-TEXTO
+               MOVE FUNCTION CURRENT-DATE
+                                       TO LOG-DATA-HORA
+               WRITE REG-BRAD7L
+               CLOSE ERRLOG
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
