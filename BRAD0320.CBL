@@ -0,0 +1,630 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD0320.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD0320                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  VARRER O CADASTRO DE CLIENTES (CADACLIE) E   *
+      *                   LISTAR OS CANDIDATOS A ENCERRAMENTO POR      *
+      *                   INATIVIDADE (CONTA-DORMENTE), OU SEJA, CUJA  *
+      *                   ULTIMA MOVIMENTACAO (CAD-DT-ULTMV) SEJA MAIS *
+      *                   ANTIGA QUE O LIMITE PARAMETRIZADO EM         *
+      *                   WRK-DIAS-INATIVIDADE. LISTAGEM AGRUPADA E    *
+      *                   SUBTOTALIZADA POR CAD-POSTO-SERV.            *
+      *----------------------------------------------------------------*
+      *    FORMATO DE DATA:  CAD-DT-ULTMV/ABERT/NASCI (I#CADREG) SAO   *
+      *                   NUMERICOS PIC 9(09) NO FORMATO AAAAMMDD      *
+      *                   (OS 8 DIGITOS SIGNIFICATIVOS, COM ZERO A     *
+      *                   ESQUERDA), COMPATIVEL COM AS FUNCOES         *
+      *                   INTRINSECAS INTEGER-OF-DATE/DATE-OF-INTEGER. *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CADREG - LAYOUT DO REGISTRO DE CLIENTES (CADACLIE).       *
+      *    I#BRAD7C - AREA PARA TRATAMENTO DE ERRO PELA BRAD7100       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    BRAD7100 - MODULO TRATAMENTO DE ERRO.                       *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CADACLIE  ASSIGN     TO UT-S-CADACLIE
+                      FILE STATUS      IS WRK-FS-CADACLIE.
+
+           SELECT RELDORM   ASSIGN     TO UT-S-RELDORM
+                      FILE STATUS      IS WRK-FS-RELDORM.
+
+           SELECT SRTDORM   ASSIGN     TO UT-S-SRTDORM.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    INPUT  :  ARQUIVO DE ENTRADA                                *
+      *              ORG. SEQUENCIAL   -   LRECL = 180                 *
+      *----------------------------------------------------------------*
+
+       FD  CADACLIE
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       COPY 'I#CADREG'.
+
+      *----------------------------------------------------------------*
+      *    OUTPUT :  LISTAGEM DE CONTAS DORMENTES                      *
+      *              ORG. SEQUENCIAL   -   LRECL = 132                 *
+      *----------------------------------------------------------------*
+
+       FD  RELDORM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  REG-RELDORM                  PIC  X(132).
+
+      *----------------------------------------------------------------*
+      *    SORT  :  ARQUIVO DE TRABALHO DA ORDENACAO INTERNA, USADO    *
+      *              PARA APRESENTAR AS CONTAS DORMENTES ORDENADAS     *
+      *              POR POSTO DE SERVICO ANTES DA IMPRESSAO/SUBTOTAL. *
+      *----------------------------------------------------------------*
+
+       SD  SRTDORM.
+
+       01  REG-SRTDORM.
+           05  SRT-POSTO                PIC  9(03)  COMP-3.
+           05  SRT-REG-CADACLIE         PIC  X(180).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD0320                 ***'.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** VARIAVEIS AUXILIARES                       ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-ABRIR                   PIC  X(001)         VALUE 'S'.
+       77  WRK-FECHAR                  PIC  X(001)         VALUE 'N'.
+       77  WRK-PGM                     PIC  X(008)         VALUE
+           'BRAD0320'.
+       77  WRK-BATCH                   PIC  X(008)         VALUE
+           'BATCH'.
+       77  WRK-SQLCA-OU-STATUS         PIC  X(136)         VALUE SPACES.
+       77  WRK-LINHAS-POR-PAGINA       PIC  9(002) COMP    VALUE 55.
+       77  WRK-CONT-LINHAS             PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-CONT-PAGINA             PIC  9(004) COMP    VALUE ZEROS.
+       77  WRK-PRIMEIRO-REG            PIC  X(001)         VALUE 'S'.
+       77  WRK-FIM-CARGA               PIC  X(001)         VALUE 'N'.
+       77  WRK-TOT-GERAL               PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-TOT-POSTO               PIC  9(007) COMP    VALUE ZEROS.
+       77  WRK-SAVE-POSTO              PIC  9(003) COMP-3  VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** PARAMETRO DE INATIVIDADE (CONTA DORMENTE)  ***'.
+      *----------------------------------------------------------------*
+      *    LIMITE DE DIAS SEM MOVIMENTACAO PARA UMA CONTA SER LISTADA  *
+      *    COMO CANDIDATA A ENCERRAMENTO. VALOR PARAMETRIZADO -        *
+      *    AJUSTAR ESTA CONSTANTE (MESMO PADRAO DE WRK-CKP-INTERVALO   *
+      *    NA TEST0300) CONFORME A POLITICA DE INATIVIDADE VIGENTE.    *
+      *----------------------------------------------------------------*
+
+       77  WRK-DIAS-INATIVIDADE        PIC  9(005) COMP    VALUE 365.
+
+       77  WRK-HOJE-AAAAMMDD           PIC  9(008)         VALUE ZEROS.
+       77  WRK-HOJE-INTEGER            PIC  S9(009) COMP   VALUE ZEROS.
+       77  WRK-LIMITE-INTEGER          PIC  S9(009) COMP   VALUE ZEROS.
+       77  WRK-LIMITE-AAAAMMDD         PIC  9(008)         VALUE ZEROS.
+       77  WRK-ULTMV-INTEGER           PIC  S9(009) COMP   VALUE ZEROS.
+       77  WRK-DIAS-SEM-MOVTO          PIC  9(005) COMP    VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** LINHAS DE IMPRESSAO DA LISTAGEM            ***'.
+      *----------------------------------------------------------------*
+
+       01  LIN-CABECALHO-1.
+           05  FILLER                  PIC  X(036)         VALUE
+               'BRAD0320 - CONTAS DORMENTES/ENCERRA'.
+           05  FILLER                  PIC  X(076)         VALUE SPACES.
+           05  FILLER                  PIC  X(008)         VALUE
+               'PAGINA: '.
+           05  LIN-1-PAGINA            PIC  ZZZ9.
+           05  FILLER                  PIC  X(008)         VALUE SPACES.
+
+       01  LIN-CABECALHO-2.
+           05  FILLER                  PIC  X(010)         VALUE
+               'AGENCIA'.
+           05  FILLER                  PIC  X(006)         VALUE SPACES.
+           05  FILLER                  PIC  X(007)         VALUE
+               'CONTA'.
+           05  FILLER                  PIC  X(006)         VALUE SPACES.
+           05  FILLER                  PIC  X(040)         VALUE
+               'NOME DO CLIENTE'.
+           05  FILLER                  PIC  X(012)         VALUE
+               'ULT.MOVTO'.
+           05  FILLER                  PIC  X(010)         VALUE
+               'DIAS INAT.'.
+           05  FILLER                  PIC  X(041)         VALUE SPACES.
+
+       01  LIN-DETALHE.
+           05  LIN-DET-AGENCIA         PIC  ZZZZ9.
+           05  FILLER                  PIC  X(003)         VALUE SPACES.
+           05  LIN-DET-CONTA           PIC  ZZZZZZ9.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  LIN-DET-NOME            PIC  X(040).
+           05  LIN-DET-ULTMV           PIC  9999/99/99.
+           05  FILLER                  PIC  X(002)         VALUE SPACES.
+           05  LIN-DET-DIAS            PIC  ZZ.ZZ9.
+           05  FILLER                  PIC  X(039)         VALUE SPACES.
+
+       01  LIN-SUBTOTAL-POSTO.
+           05  FILLER                  PIC  X(020)         VALUE
+               'SUBTOTAL POSTO SERV:'.
+           05  LIN-STP-POSTO           PIC  ZZZ9.
+           05  FILLER                  PIC  X(011)         VALUE
+               '  CLIENTES:'.
+           05  LIN-STP-QTDE            PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(083)         VALUE SPACES.
+
+       01  LIN-TOTAL-GERAL.
+           05  FILLER                  PIC  X(022)         VALUE
+               'TOTAL GERAL DORMENTES:'.
+           05  LIN-TG-QTDE             PIC  ZZZ.ZZ9.
+           05  FILLER                  PIC  X(090)         VALUE SPACES.
+
+       01  LIN-BRANCO                  PIC  X(132)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** MENSAGEM DE ERRO DE FILE-STATUS            ***'.
+      *----------------------------------------------------------------*
+
+       01  WRK-FS-CADACLIE             PIC  X(002)         VALUE SPACES.
+       01  WRK-FS-RELDORM              PIC  X(002)         VALUE SPACES.
+
+       01  WRK-ERRO-ARQUIVO.
+           05  FILLER                  PIC  X(005)         VALUE
+               'ERRO '.
+           05  WRK-OPERACAO            PIC  X(013)         VALUE SPACES.
+               88  WRK-ABERTURA                            VALUE
+                   ' NA ABERTURA '.
+               88  WRK-LEITURA                             VALUE
+                   ' NA  LEITURA '.
+               88  WRK-GRAVACAO                            VALUE
+                   ' NA GRAVACAO '.
+               88  WRK-FECHAMENTO                          VALUE
+                   'NO FECHAMENTO'.
+           05  FILLER                  PIC  X(012)         VALUE
+               ' DO ARQUIVO '.
+           05  WRK-NOME-ARQUIVO        PIC  X(008)         VALUE SPACES.
+           05  FILLER                  PIC  X(017)         VALUE
+               ' - FILE STATUS = '.
+           05  WRK-FILE-STATUS         PIC  X(002)         VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01  FILLER                      PIC  X(050)         VALUE
+           '*** AREA DA BRAD7100                           ***'.
+      *----------------------------------------------------------------*
+
+       COPY 'I#BRAD7C'.
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           SORT SRTDORM
+               ON ASCENDING KEY SRT-POSTO
+               INPUT PROCEDURE  IS 1500-CARREGAR-ORDENACAO
+               OUTPUT PROCEDURE IS 2000-PROCESSAR-ORDENADOS.
+
+           PERFORM 2600-IMPRIMIR-TOTAIS.
+
+           PERFORM 3000-FECHAR-ARQUIVO.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE REG-CADACLIE.
+
+           OPEN OUTPUT RELDORM.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'RELDORM'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM        TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM        TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 1050-CALCULAR-LIMITE-INATIVIDADE.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1050-CALCULAR-LIMITE-INATIVIDADE SECTION.
+      *----------------------------------------------------------------*
+      *    DATA LIMITE = DATA DE HOJE MENOS WRK-DIAS-INATIVIDADE DIAS. *
+      *    UMA CONTA E DORMENTE QUANDO CAD-DT-ULTMV < DATA LIMITE.     *
+      *----------------------------------------------------------------*
+
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                       TO WRK-HOJE-AAAAMMDD.
+
+           COMPUTE WRK-HOJE-INTEGER   =
+                   FUNCTION INTEGER-OF-DATE(WRK-HOJE-AAAAMMDD).
+
+           COMPUTE WRK-LIMITE-INTEGER =
+                   WRK-HOJE-INTEGER - WRK-DIAS-INATIVIDADE.
+
+           COMPUTE WRK-LIMITE-AAAAMMDD =
+                   FUNCTION DATE-OF-INTEGER(WRK-LIMITE-INTEGER).
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS          SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-FS-CADACLIE          NOT EQUAL '00'
+              MOVE 'APL'               TO ERR-TIPO-ACESSO
+              MOVE WRK-ERRO-ARQUIVO    TO ERR-TEXTO
+              PERFORM 9999-ROTINA-ERRO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1500-CARREGAR-ORDENACAO         SECTION.
+      *----------------------------------------------------------------*
+      *    INPUT PROCEDURE DO SORT: LE CADACLIE NA ORDEM FISICA (CHAVE *
+      *    AGENCIA/RAZAO/CONTA), JA FILTRA AS CONTAS DORMENTES (UNICAS *
+      *    QUE INTERESSAM AO RELATORIO) E LIBERA CADA UMA PARA A       *
+      *    ORDENACAO POR POSTO DE SERVICO, CHAVE DA QUEBRA DE CONTROLE.*
+      *----------------------------------------------------------------*
+
+           OPEN INPUT  CADACLIE.
+           SET WRK-ABERTURA           TO TRUE.
+           MOVE 'CADACLIE'            TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE       TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 1510-LER-E-LIBERAR-CADACLIE.
+           PERFORM UNTIL WRK-FIM-CARGA EQUAL 'S'
+               PERFORM 1510-LER-E-LIBERAR-CADACLIE
+           END-PERFORM.
+
+           CLOSE CADACLIE.
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       1500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1510-LER-E-LIBERAR-CADACLIE     SECTION.
+      *----------------------------------------------------------------*
+
+           READ CADACLIE               INTO REG-CADACLIE.
+
+           IF WRK-FS-CADACLIE          EQUAL '10'
+              MOVE 'S'                 TO WRK-FIM-CARGA
+              GO TO 1510-99-FIM
+           END-IF.
+
+           SET WRK-LEITURA             TO TRUE.
+           MOVE 'CADACLIE'             TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-CADACLIE        TO WRK-FILE-STATUS.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           IF  CAD-DT-ULTMV            < WRK-LIMITE-AAAAMMDD
+               MOVE CAD-POSTO-SERV     TO SRT-POSTO
+               MOVE REG-CADACLIE       TO SRT-REG-CADACLIE
+               RELEASE REG-SRTDORM
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR-ORDENADOS        SECTION.
+      *----------------------------------------------------------------*
+      *    OUTPUT PROCEDURE DO SORT: DEVOLVE AS CONTAS DORMENTES JA     *
+      *    ORDENADAS POR POSTO DE SERVICO E CONDUZ O MESMO FLUXO DE     *
+      *    QUEBRA DE CONTROLE + IMPRESSAO QUE ANTES LIA CADACLIE        *
+      *    DIRETAMENTE EM 2000-LER-ARQUIVO/2400-VERIFICAR-DORMENCIA.    *
+      *----------------------------------------------------------------*
+
+           PERFORM 2010-RETORNAR-ORDENADO.
+
+           PERFORM UNTIL WRK-FECHAR    EQUAL 'S'
+               PERFORM 2410-CONTROLAR-QUEBRA
+               PERFORM 2500-IMPRIMIR-DETALHE
+               PERFORM 2010-RETORNAR-ORDENADO
+           END-PERFORM.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2010-RETORNAR-ORDENADO          SECTION.
+      *----------------------------------------------------------------*
+
+           RETURN SRTDORM
+               AT END
+                   MOVE 'S'            TO WRK-FECHAR
+                   GO TO 2010-99-FIM
+           END-RETURN.
+
+           MOVE SRT-REG-CADACLIE       TO REG-CADACLIE.
+
+      *----------------------------------------------------------------*
+       2010-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2410-CONTROLAR-QUEBRA           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-PRIMEIRO-REG        EQUAL 'S'
+               MOVE CAD-POSTO-SERV     TO WRK-SAVE-POSTO
+               MOVE 'N'                TO WRK-PRIMEIRO-REG
+           ELSE
+               IF  CAD-POSTO-SERV      NOT EQUAL WRK-SAVE-POSTO
+                   PERFORM 2620-IMPRIMIR-SUBTOTAL-POSTO
+                   MOVE CAD-POSTO-SERV TO WRK-SAVE-POSTO
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2500-IMPRIMIR-DETALHE           SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-CONT-LINHAS         EQUAL ZEROS OR
+               WRK-CONT-LINHAS         >= WRK-LINHAS-POR-PAGINA
+               PERFORM 2510-IMPRIMIR-CABECALHO
+           END-IF.
+
+           COMPUTE WRK-ULTMV-INTEGER  =
+                   FUNCTION INTEGER-OF-DATE(CAD-DT-ULTMV).
+
+           COMPUTE WRK-DIAS-SEM-MOVTO =
+                   WRK-HOJE-INTEGER - WRK-ULTMV-INTEGER.
+
+           MOVE CAD-AGENCIA            TO LIN-DET-AGENCIA.
+           MOVE CAD-CONTA              TO LIN-DET-CONTA.
+           MOVE CAD-NOME-CLIE          TO LIN-DET-NOME.
+           MOVE CAD-DT-ULTMV           TO LIN-DET-ULTMV.
+           MOVE WRK-DIAS-SEM-MOVTO     TO LIN-DET-DIAS.
+
+           PERFORM 2700-GRAVAR-LINHA-DETALHE.
+
+           ADD 1                       TO WRK-TOT-GERAL
+                                           WRK-TOT-POSTO.
+
+      *----------------------------------------------------------------*
+       2500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2510-IMPRIMIR-CABECALHO         SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO WRK-CONT-PAGINA.
+           MOVE WRK-CONT-PAGINA        TO LIN-1-PAGINA.
+
+           MOVE LIN-CABECALHO-1        TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-CABECALHO-2        TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE ZEROS                  TO WRK-CONT-LINHAS.
+
+      *----------------------------------------------------------------*
+       2510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2600-IMPRIMIR-TOTAIS            SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-PRIMEIRO-REG        EQUAL 'N'
+               PERFORM 2620-IMPRIMIR-SUBTOTAL-POSTO
+           END-IF.
+
+           MOVE LIN-BRANCO             TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE WRK-TOT-GERAL          TO LIN-TG-QTDE.
+           MOVE LIN-TOTAL-GERAL        TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       2600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2620-IMPRIMIR-SUBTOTAL-POSTO    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-SAVE-POSTO         TO LIN-STP-POSTO.
+           MOVE WRK-TOT-POSTO          TO LIN-STP-QTDE.
+           MOVE LIN-SUBTOTAL-POSTO     TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           MOVE LIN-BRANCO             TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 2                       TO WRK-CONT-LINHAS.
+
+           MOVE ZEROS                  TO WRK-TOT-POSTO.
+
+      *----------------------------------------------------------------*
+       2620-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2700-GRAVAR-LINHA-DETALHE       SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE LIN-DETALHE            TO REG-RELDORM.
+           WRITE REG-RELDORM.
+           SET WRK-GRAVACAO            TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                       TO WRK-CONT-LINHAS.
+
+      *----------------------------------------------------------------*
+       2700-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-FECHAR-ARQUIVO             SECTION.
+      *----------------------------------------------------------------*
+
+           CLOSE RELDORM.
+
+           SET WRK-FECHAMENTO          TO TRUE.
+           MOVE 'RELDORM'              TO WRK-NOME-ARQUIVO.
+           MOVE WRK-FS-RELDORM         TO WRK-FILE-STATUS.
+           MOVE WRK-FS-RELDORM         TO WRK-FS-CADACLIE.
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ROTINA-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PGM                TO ERR-PGM.
+
+           CALL 'BRAD7110'             USING ERRO-AREA
+                                             WRK-SQLCA-OU-STATUS.
+
+           CALL 'BRAD7100'             USING WRK-BATCH
+                                             ERRO-AREA.
+
+           PERFORM 4000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
