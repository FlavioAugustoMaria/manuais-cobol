@@ -0,0 +1,71 @@
+//==>> JCL PARA CRIACAO E CARGA DO CLUSTER VSAM (KSDS) DO MSGCAD.
+//==>> CHAVE = MSG-CHAVE (MSG-CODIGO+MSG-IDIOMA), OFFSET 0, LENGTH 6.
+//==>> RECORDSIZE = 85 (REGISTRO FIXO) - CONFORME LAYOUT REG-MSGCAD
+//==>> (PROGRAMA CADU8000). CARGA INICIAL DOS CODIGOS JA REFERENCIADOS
+//==>> PELOS PROGRAMAS ONLINE/BATCH DESTE SISTEMA (VER LISTA ABAIXO).
+
+
+//ENTRAR NO DIRETORIO: PR.GERAL.JOBLIB(JOB201V)
+//COPIAR O JOB ABAIXO E SUBMETER
+
+
+//PR18VSAM JOB ,'PRIME31',CLASS=C,MSGCLASS=X,NOTIFY=PRIME31,
+//         RESTART=STEP001
+//*--------------------------------------------------------------------*
+//*              JOB DE CRIACAO DO ARQUIVO VSAM MSGCAD                  *
+//*--------------------------------------------------------------------*
+//STEP001  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD  *
+   DELETE PR.GERAL.MSGCAD.KSDS PURGE CLUSTER
+        IF MAXCC NE 0 THEN SET MAXCC = 0
+        DEFINE CLUSTER (NAME(PR.GERAL.MSGCAD.KSDS)      -
+                 CYLINDERS            (1,1)             -
+                 VOL (PR39T7)                           -
+                 CONTROLINTERVALSIZE  (4096)            -
+                 INDEXED                                -
+                 KEYS                 (6 0)             -
+                 RECORDSIZE           (85 85)           -
+                 REUSE                                  -
+                 LOG(NONE)                               -
+                 BWO(NO)                                -
+                 SHAREOPTIONS         (2 3))            -
+          DATA  (NAME(PR.GERAL.MSGCAD.KSDS.DATA)        -
+                 CONTROLINTERVALSIZE(4096))             -
+          INDEX (NAME(PR.GERAL.MSGCAD.KSDS.INDEX)       -
+                  CONTROLINTERVALSIZE(1024))
+/*
+//*--------------------------------------------------------------------*
+//*    JOB DE CARGA INICIAL DOS CODIGOS DE MENSAGEM (PT + EN)          *
+//*    REGISTRO FIXO DE 85 BYTES: MSG-CODIGO(4) MSG-IDIOMA(2)          *
+//*    MSG-TEXTO(79), CARREGADO VIA IEBGENER + REPRO.                  *
+//*--------------------------------------------------------------------*
+//STEP002  EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT2   DD   DSN=PR.GERAL.MSGCAD.CARGA,DISP=(NEW,PASS),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+A854PTAtencao: comando ou opcao invalida - tente novamente.
+A854ENWarning: invalid command or option - please try again.
+E717PTComando invalido para esta tela.
+E717ENInvalid command for this screen.
+E719PTRegistro nao encontrado no cadastro de clientes.
+E719ENRecord not found in the customer file.
+E721PTCPF/CNPJ invalido - digito verificador nao confere.
+E721ENInvalid CPF/CNPJ - check digit does not match.
+E722PTAcesso negado - departamento sem alcada para esta opcao.
+E722ENAccess denied - department has no authority for this option.
+E723PTCEP nao encontrado no arquivo de referencia de CEP's.
+E723ENPostal code not found in the reference file.
+E724PTUF/cidade do endereco nao confere com o CEP informado.
+E724ENAddress UF/city does not match the informed postal code.
+/*
+//STEP003  EXEC PGM=IDCAMS,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//INPUT    DD   DSN=PR.GERAL.MSGCAD.CARGA,DISP=(OLD,DELETE)
+//OUTPUT   DD   DSN=PR.GERAL.MSGCAD.KSDS,DISP=SHR
+//SYSIN    DD   *
+   REPRO INFILE(INPUT) OUTFILE(OUTPUT)
+/*
