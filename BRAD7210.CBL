@@ -0,0 +1,230 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. BRAD7210.
+       AUTHOR.     FLAVIO AUGUSTO MARIA.
+      *================================================================*
+      *                   P R I M E  I N F O R M A T I C A             *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  BRAD7210                                     *
+      *    PROGRAMADOR.:  FLAVIO AUGUSTO MARIA              -  PRIME   *
+      *    ANALISTA....:                                    -          *
+      *    DATA........:  08/08/2026                                   *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  VALIDAR O CEP (CAD-NRO-CEP + CAD-COMPL-CEP)  *
+      *                   ANTES DE GRAVAR/ALTERAR O ENDERECO DE UM     *
+      *                   REGISTRO DE CADACLIE, CONFERINDO-O CONTRA O  *
+      *                   ARQUIVO DE REFERENCIA CEPCAD.                *
+      *----------------------------------------------------------------*
+      *    REGRA.......:  O CEP INFORMADO E BUSCADO EM CEPCAD (CHAVE = *
+      *                   CEP-NRO-CEP + CEP-COMPL-CEP). SE NAO FOR     *
+      *                   ENCONTRADO, O REGISTRO E RECUSADO (E723). SE *
+      *                   FOR ENCONTRADO, O UF E A CIDADE DO CEPCAD    *
+      *                   PRECISAM APARECER NO TEXTO LIVRE DE          *
+      *                   LNK-CAD-ENDERECO; CASO CONTRARIO O REGISTRO  *
+      *                   TAMBEM E RECUSADO (E724), POIS O ENDERECO    *
+      *                   NAO BATE COM O CEP INFORMADO.                *
+      *----------------------------------------------------------------*
+      *    RETORNO.....:  LNK-COD-RETORNO 'S' = VALIDO / 'N' = INVALIDO*
+      *                   LNK-COD-MENSAGEM-8000 = CODIGO DE MENSAGEM   *
+      *                   (PADRAO CADU8000) QUANDO INVALIDO.           *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#CEPCAD - LAYOUT DO ARQUIVO DE REFERENCIA DE CEP'S.        *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT CEPCAD    ASSIGN     TO UT-S-CEPCAD
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS CEP-CHAVE
+                      FILE STATUS      IS WRK-FS-CEPCAD.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    I-O    :  ARQUIVO DE REFERENCIA DE CEP'S - ORG. INDEXADA    *
+      *              (VSAM KSDS)                                       *
+      *----------------------------------------------------------------*
+
+       FD  CEPCAD
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+           COPY 'I#CEPCAD'.
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       77  FILLER                      PIC  X(050)         VALUE
+           '*** INICIO DA WORKING BRAD7210                 ***'.
+      *----------------------------------------------------------------*
+
+       77  WRK-FS-CEPCAD               PIC  X(002)         VALUE SPACES.
+
+       77  WRK-TEXTO-BUSCA             PIC  X(030)         VALUE SPACES.
+       77  WRK-TAM-BUSCA               PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-POS                     PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-LIMITE                  PIC  9(002) COMP    VALUE ZEROS.
+       77  WRK-ACHOU-UF                PIC  X(001)         VALUE 'N'.
+           88  WRK-UF-ENCONTRADO                            VALUE 'S'.
+       77  WRK-ACHOU-CIDADE            PIC  X(001)         VALUE 'N'.
+           88  WRK-CIDADE-ENCONTRADO                        VALUE 'S'.
+
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+      *----------------------------------------------------------------*
+
+       01  LNK-BRAD7210-AREA.
+           05  LNK-CAD-NRO-CEP         PIC  9(05)  COMP-3.
+           05  LNK-CAD-COMPL-CEP       PIC  9(03).
+           05  LNK-CAD-ENDERECO        PIC  X(40).
+           05  LNK-COD-RETORNO         PIC  X(01).
+               88  LNK-CEP-VALIDO                          VALUE 'S'.
+               88  LNK-CEP-INVALIDO                        VALUE 'N'.
+           05  LNK-COD-MENSAGEM-8000   PIC  X(04).
+
+      *================================================================*
+       PROCEDURE DIVISION            USING LNK-BRAD7210-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR.
+
+           PERFORM 2000-BUSCAR-CEP.
+
+           IF  LNK-CEP-VALIDO
+               PERFORM 3000-CONFERIR-ENDERECO
+           END-IF.
+
+           CLOSE CEPCAD.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'S'                    TO LNK-COD-RETORNO.
+           MOVE SPACES                 TO LNK-COD-MENSAGEM-8000.
+
+           OPEN INPUT CEPCAD.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-BUSCAR-CEP                 SECTION.
+      *----------------------------------------------------------------*
+
+           IF  WRK-FS-CEPCAD           NOT EQUAL '00'
+               MOVE 'N'                TO LNK-COD-RETORNO
+               MOVE 'E723'             TO LNK-COD-MENSAGEM-8000
+               GO TO 2000-99-FIM
+           END-IF.
+
+           MOVE LNK-CAD-NRO-CEP        TO CEP-NRO-CEP.
+           MOVE LNK-CAD-COMPL-CEP      TO CEP-COMPL-CEP.
+
+           READ CEPCAD.
+
+           IF  WRK-FS-CEPCAD           NOT EQUAL '00'
+               MOVE 'N'                TO LNK-COD-RETORNO
+               MOVE 'E723'             TO LNK-COD-MENSAGEM-8000
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-CONFERIR-ENDERECO          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CEP-UF                 TO WRK-TEXTO-BUSCA.
+           MOVE 2                      TO WRK-TAM-BUSCA.
+           PERFORM 3100-PROCURAR-SUBSTRING.
+           IF  WRK-POS                 > ZEROS
+               SET WRK-UF-ENCONTRADO   TO TRUE
+           ELSE
+               MOVE 'N'                TO WRK-ACHOU-UF
+           END-IF.
+
+           MOVE FUNCTION TRIM(CEP-CIDADE)
+                                       TO WRK-TEXTO-BUSCA.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CEP-CIDADE))
+                                       TO WRK-TAM-BUSCA.
+           PERFORM 3100-PROCURAR-SUBSTRING.
+           IF  WRK-POS                 > ZEROS
+               SET WRK-CIDADE-ENCONTRADO TO TRUE
+           ELSE
+               MOVE 'N'                TO WRK-ACHOU-CIDADE
+           END-IF.
+
+           IF  NOT WRK-UF-ENCONTRADO   OR
+               NOT WRK-CIDADE-ENCONTRADO
+               MOVE 'N'                TO LNK-COD-RETORNO
+               MOVE 'E724'             TO LNK-COD-MENSAGEM-8000
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3100-PROCURAR-SUBSTRING         SECTION.
+      *----------------------------------------------------------------*
+      *    PROCURA WRK-TEXTO-BUSCA(1:WRK-TAM-BUSCA) DENTRO DE          *
+      *    LNK-CAD-ENDERECO. RETORNA A POSICAO ENCONTRADA EM WRK-POS,  *
+      *    OU ZERO SE NAO ENCONTRADA.                                  *
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO WRK-POS.
+
+           IF  WRK-TAM-BUSCA           > ZEROS
+               COMPUTE WRK-LIMITE      = 41 - WRK-TAM-BUSCA
+               PERFORM VARYING WRK-POS FROM 1 BY 1
+                         UNTIL WRK-POS > WRK-LIMITE
+                   IF  LNK-CAD-ENDERECO(WRK-POS : WRK-TAM-BUSCA)
+                       EQUAL WRK-TEXTO-BUSCA(1 : WRK-TAM-BUSCA)
+                       GO TO 3100-99-FIM
+                   END-IF
+               END-PERFORM
+               MOVE ZEROS               TO WRK-POS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       3100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
